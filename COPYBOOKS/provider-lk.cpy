@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    Linkage record passed to the shared PROVIDER-CHECK          *
+      *    subprogram (provchk.cbl). Generic enough to validate any    *
+      *    provider code (a claim's doctor, WS-CUS-DOCTOR, ...).       *
+      ******************************************************************
+       01  LK-PROVIDER-CHECK.
+           03 LK-PRV-PROVIDER-CODE   PIC X(10).
+           03 LK-PRV-IN-NETWORK      PIC X(01).
+              88 LK-PRV-IS-IN-NETWORK    VALUE 'Y'.

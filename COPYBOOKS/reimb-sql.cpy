@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    SQL host-variable layout for CUSTOMER_REIMBURSEMENT, shared *
+      *    by every program that SELECTs or UPDATEs the table so the   *
+      *    host-variable names/picture clauses stay in one place.      *
+      ******************************************************************
+       01  SQL-CUS-REIMBURSEMENT.
+           03 SQL-REIM-NUM    PIC X(10).
+           03 SQL-CREATE-DATE PIC X(10).
+           03 SQL-DOCTOR      PIC 9(03).
+           03 SQL-PARMEDICAL  PIC 9(03).
+           03 SQL-HOSPITAL    PIC 9(03).
+           03 SQL-S-GLASSES   PIC 9(03).
+           03 SQL-P-GLASSES   PIC 9(03).
+           03 SQL-MOLAR       PIC 9(03).
+           03 SQL-NON-MOLAR   PIC 9(03).
+           03 SQL-DESCALINGS  PIC 9(03).
+           03 SQL-EFFECTIVE-FROM PIC X(10).
+           03 SQL-EFFECTIVE-TO   PIC X(10).

@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    WORKING-STORAGE mirror of provider-lk.cpy: callers set the  *
+      *    code, CALL 'provchk' USING it, then read back the flag.     *
+      ******************************************************************
+       01  WS-PROVIDER-CHECK.
+           03 WS-PRV-PROVIDER-CODE   PIC X(10).
+           03 WS-PRV-IN-NETWORK      PIC X(01).
+              88 WS-PRV-IS-IN-NETWORK    VALUE 'Y'.

@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    WORKING-STORAGE mirror of audit-lk.cpy: callers build one   *
+      *    of these per changed field, then CALL 'audtrl' USING it.    *
+      ******************************************************************
+       01  WS-AUDIT-ENTRY.
+           03 WS-AUDIT-TABLE-NAME    PIC X(30).
+           03 WS-AUDIT-KEY-UUID      PIC X(36).
+           03 WS-AUDIT-FIELD-NAME    PIC X(30).
+           03 WS-AUDIT-OLD-VALUE     PIC X(40).
+           03 WS-AUDIT-NEW-VALUE     PIC X(40).
+           03 WS-AUDIT-OPERATOR-ID   PIC X(20).

@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    Linkage record passed to the shared AUDIT-LOG subprogram    *
+      *    (audtrl.cbl): one row describes one changed field.          *
+      ******************************************************************
+       01  LK-AUDIT-ENTRY.
+           03 LK-AUDIT-TABLE-NAME    PIC X(30).
+           03 LK-AUDIT-KEY-UUID      PIC X(36).
+           03 LK-AUDIT-FIELD-NAME    PIC X(30).
+           03 LK-AUDIT-OLD-VALUE     PIC X(40).
+           03 LK-AUDIT-NEW-VALUE     PIC X(40).
+           03 LK-AUDIT-OPERATOR-ID   PIC X(20).

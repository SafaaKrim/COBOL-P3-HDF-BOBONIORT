@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    Shared WORKING-STORAGE layout for one CUSTOMER_REIMBURSEMENT*
+      *    row (the per-category entitlement ceilings). Used by any    *
+      *    program that looks up or maintains a customer's contract.   *
+      ******************************************************************
+       01  WS-REIM-NUM             PIC X(10).
+       01  WS-CREATE-DATE.
+           03 WS-CD-YEAR           PIC X(04).
+           03 SEPARATOR1               PIC X(01).
+           03 WS-CD-MONTH          PIC X(02).
+           03 SEPARATOR2               PIC X(01).
+           03 WS-CD-DAY            PIC X(02).
+       01  WS-DOCTOR               PIC X(03).
+       01  WS-PARMEDICAL           PIC X(03).
+       01  WS-HOSPITAL             PIC X(03).
+       01  WS-S-GLASSES            PIC X(03).
+       01  WS-P-GLASSES            PIC X(03).
+       01  WS-MOLAR                PIC X(03).
+       01  WS-NON-MOLAR            PIC X(03).
+       01  WS-DESCALINGS           PIC X(03).
+       01  WS-EFFECTIVE-FROM       PIC X(10).
+       01  WS-EFFECTIVE-TO         PIC X(10).

@@ -0,0 +1,47 @@
+      ******************************************************************
+      *    Screen layout for MODIFY-CONTRACT (modcont.cbl).            *
+      *    Shows the current ("before") ceiling next to an editable    *
+      *    ("after") field for each reimbursement category, plus a     *
+      *    SC-CONFIRM field the operator must set to Y to commit.      *
+      ******************************************************************
+       01  SCREEN-MODIFY-CONTRACT.
+           03 BLANK SCREEN.
+           03 LINE 01 COL 01 VALUE 'MODIFY CONTRACT'.
+           03 LINE 03 COL 01 VALUE 'CUSTOMER :'.
+           03 LINE 03 COL 12 PIC X(45) FROM WS-CUSTOMER-NAME.
+           03 LINE 04 COL 01 VALUE 'REIMBURSEMENT NUM :'.
+           03 LINE 04 COL 22 PIC X(10) FROM WS-REIM-NUM.
+
+           03 LINE 06 COL 23 VALUE 'CURRENT'.
+           03 LINE 06 COL 35 VALUE 'NEW'.
+
+           03 LINE 08 COL 01 VALUE 'DOCTOR             :'.
+           03 LINE 08 COL 23 PIC X(03) FROM WS-DOCTOR.
+           03 LINE 08 COL 35 PIC X(03) USING WS-NEW-DOCTOR.
+           03 LINE 09 COL 01 VALUE 'PARMEDICAL         :'.
+           03 LINE 09 COL 23 PIC X(03) FROM WS-PARMEDICAL.
+           03 LINE 09 COL 35 PIC X(03) USING WS-NEW-PARMEDICAL.
+           03 LINE 10 COL 01 VALUE 'HOSPITAL           :'.
+           03 LINE 10 COL 23 PIC X(03) FROM WS-HOSPITAL.
+           03 LINE 10 COL 35 PIC X(03) USING WS-NEW-HOSPITAL.
+           03 LINE 11 COL 01 VALUE 'SINGLE GLASSES     :'.
+           03 LINE 11 COL 23 PIC X(03) FROM WS-S-GLASSES.
+           03 LINE 11 COL 35 PIC X(03) USING WS-NEW-S-GLASSES.
+           03 LINE 12 COL 01 VALUE 'PROGRESSIVE GLASSES:'.
+           03 LINE 12 COL 23 PIC X(03) FROM WS-P-GLASSES.
+           03 LINE 12 COL 35 PIC X(03) USING WS-NEW-P-GLASSES.
+           03 LINE 13 COL 01 VALUE 'MOLAR CROWNS       :'.
+           03 LINE 13 COL 23 PIC X(03) FROM WS-MOLAR.
+           03 LINE 13 COL 35 PIC X(03) USING WS-NEW-MOLAR.
+           03 LINE 14 COL 01 VALUE 'NON MOLAR CROWNS   :'.
+           03 LINE 14 COL 23 PIC X(03) FROM WS-NON-MOLAR.
+           03 LINE 14 COL 35 PIC X(03) USING WS-NEW-NON-MOLAR.
+           03 LINE 15 COL 01 VALUE 'DESCALINGS         :'.
+           03 LINE 15 COL 23 PIC X(03) FROM WS-DESCALINGS.
+           03 LINE 15 COL 35 PIC X(03) USING WS-NEW-DESCALINGS.
+
+           03 LINE 18 COL 01
+              VALUE 'REVIEW THE NEW VALUES ABOVE.'.
+           03 LINE 19 COL 01 VALUE 'CONFIRM UPDATE (Y/N) :'.
+           03 LINE 19 COL 24 PIC X(01) USING SC-CONFIRM
+              AUTO.

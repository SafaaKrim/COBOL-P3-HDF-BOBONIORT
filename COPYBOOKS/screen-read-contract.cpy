@@ -0,0 +1,54 @@
+      ******************************************************************
+      *    Screen layout for READ-CONTRACT (readcont.cbl).             *
+      *    Editable fields (SC-MENU-RETURN / SC-MODIFY-CONTRACT) are   *
+      *    backed by PIC X(01) items in WORKING-STORAGE and drive the  *
+      *    post-ACCEPT routing in 4000-PROCESS-SCREEN.                 *
+      ******************************************************************
+       01  SCREEN-READ-CONTRACT.
+           03 BLANK SCREEN.
+           03 LINE 01 COL 01 VALUE 'CONTRACT INQUIRY'.
+           03 LINE 03 COL 01 VALUE 'CUSTOMER :'.
+           03 LINE 03 COL 12 PIC X(45) FROM WS-CUSTOMER-NAME.
+
+           03 LINE 04 COL 01 VALUE 'AS OF DATE (BLANK=TODAY):'.
+           03 LINE 04 COL 27 PIC X(10) USING SC-AS-OF-DATE
+              AUTO.
+
+           03 LINE 05 COL 01 VALUE 'REIMBURSEMENT NUM  :'.
+           03 LINE 05 COL 23 PIC X(10) FROM WS-REIM-NUM.
+           03 LINE 06 COL 01 VALUE 'CREATED ON         :'.
+           03 LINE 06 COL 23 PIC X(04) FROM WS-CD-YEAR.
+           03 LINE 06 COL 27 PIC X(01) FROM SEPARATOR1.
+           03 LINE 06 COL 28 PIC X(02) FROM WS-CD-MONTH.
+           03 LINE 06 COL 30 PIC X(01) FROM SEPARATOR2.
+           03 LINE 06 COL 31 PIC X(02) FROM WS-CD-DAY.
+
+           03 LINE 07 COL 01 PIC X(30) FROM WS-COVERAGE-MSG.
+
+           03 LINE 08 COL 01 VALUE 'DOCTOR             :'.
+           03 LINE 08 COL 23 PIC X(03) FROM WS-DOCTOR.
+           03 LINE 09 COL 01 VALUE 'PARMEDICAL         :'.
+           03 LINE 09 COL 23 PIC X(03) FROM WS-PARMEDICAL.
+           03 LINE 10 COL 01 VALUE 'HOSPITAL           :'.
+           03 LINE 10 COL 23 PIC X(03) FROM WS-HOSPITAL.
+           03 LINE 11 COL 01 VALUE 'SINGLE GLASSES     :'.
+           03 LINE 11 COL 23 PIC X(03) FROM WS-S-GLASSES.
+           03 LINE 12 COL 01 VALUE 'PROGRESSIVE GLASSES:'.
+           03 LINE 12 COL 23 PIC X(03) FROM WS-P-GLASSES.
+           03 LINE 13 COL 01 VALUE 'MOLAR CROWNS       :'.
+           03 LINE 13 COL 23 PIC X(03) FROM WS-MOLAR.
+           03 LINE 14 COL 01 VALUE 'NON MOLAR CROWNS   :'.
+           03 LINE 14 COL 23 PIC X(03) FROM WS-NON-MOLAR.
+           03 LINE 15 COL 01 VALUE 'DESCALINGS         :'.
+           03 LINE 15 COL 23 PIC X(03) FROM WS-DESCALINGS.
+
+           03 LINE 18 COL 01
+              VALUE 'ENTER Y IN RETURN TO GO BACK TO THE MENU,'.
+           03 LINE 19 COL 01
+              VALUE 'OR Y IN MODIFY TO UPDATE THIS CONTRACT :'.
+           03 LINE 20 COL 01 VALUE 'RETURN TO MENU (Y/N) :'.
+           03 LINE 20 COL 24 PIC X(01) USING SC-MENU-RETURN
+              AUTO.
+           03 LINE 21 COL 01 VALUE 'MODIFY CONTRACT (Y/N):'.
+           03 LINE 21 COL 24 PIC X(01) USING SC-MODIFY-CONTRACT
+              AUTO.

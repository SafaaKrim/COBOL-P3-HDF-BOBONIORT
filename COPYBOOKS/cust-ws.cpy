@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    Shared WORKING-STORAGE layout for a CUSTOMER row.           *
+      *    Used wherever a program needs the full customer record      *
+      *    (see also cust-lk.cpy for the LINKAGE SECTION equivalent).  *
+      ******************************************************************
+       01  WS-CUSTOMER.
+           03 WS-CUS-UUID          PIC X(36).
+           03 WS-CUS-GENDER        PIC X(10).
+           03 WS-CUS-LASTNAME      PIC X(20).
+           03 WS-CUS-FIRSTNAME     PIC X(20).
+           03 WS-CUS-ADRESS1       PIC X(50).
+           03 WS-CUS-ADRESS2       PIC X(50).
+           03 WS-CUS-ZIPCODE       PIC X(15).
+           03 WS-CUS-TOWN          PIC X(30).
+           03 WS-CUS-COUNTRY       PIC X(20).
+           03 WS-CUS-PHONE	       PIC X(10).
+           03 WS-CUS-MAIL	       PIC X(50).
+           03 WS-CUS-BIRTH-DATE    PIC X(10).
+           03 WS-CUS-DOCTOR	       PIC X(20).
+           03 WS-CUS-CODE-SECU     PIC 9(15).
+           03 WS-CUS-CODE-IBAN     PIC X(34).
+           03 WS-CUS-NBCHILDREN    PIC X(03).
+           03 WS-CUS-COUPLE        PIC X(05).
+           03 WS-CUS-CREATE-DATE   PIC X(10).
+           03 WS-CUS-UPDATE-DATE   PIC X(10).
+           03 WS-CUS-CLOSE-DATE    PIC X(10).
+           03 WS-CUS-ACTIVE	       PIC X(01).

@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    Screen layout for CLAIM-ENTRY (clmentry.cbl). Operator keys  *
+      *    one claim at a time against the customer already selected.  *
+      ******************************************************************
+       01  SCREEN-CLAIM-ENTRY.
+           03 BLANK SCREEN.
+           03 LINE 01 COL 01 VALUE 'CLAIM ENTRY'.
+           03 LINE 03 COL 01 VALUE 'CUSTOMER :'.
+           03 LINE 03 COL 12 PIC X(45) FROM WS-CUSTOMER-NAME.
+
+           03 LINE 05 COL 01
+              VALUE 'CATEGORY (DOC/PAR/HOS/SGL/PGL/MOL/NMO/DES):'.
+           03 LINE 05 COL 46 PIC X(03) USING SC-CLAIM-CATEGORY.
+           03 LINE 06 COL 01 VALUE 'CLAIM DATE (YYYY-MM-DD)   :'.
+           03 LINE 06 COL 30 PIC X(10) USING SC-CLAIM-DATE.
+           03 LINE 07 COL 01 VALUE 'PROVIDER CODE             :'.
+           03 LINE 07 COL 30 PIC X(10) USING SC-PROVIDER-CODE.
+           03 LINE 08 COL 01 VALUE 'CLAIM AMOUNT              :'.
+           03 LINE 08 COL 30 PIC ZZZZ9.99 USING SC-CLAIM-AMOUNT.
+
+           03 LINE 11 COL 01 VALUE 'CONFIRM CAPTURE (Y/N) :'.
+           03 LINE 11 COL 25 PIC X(01) USING SC-CLAIM-CONFIRM
+              AUTO.
+           03 LINE 12 COL 01 VALUE 'ANOTHER CLAIM (Y/N)   :'.
+           03 LINE 12 COL 25 PIC X(01) USING SC-CLAIM-ANOTHER
+              AUTO.

@@ -0,0 +1,367 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. clmpost.
+       AUTHOR. Martial.
+
+      ******************************************************************
+      *    Nightly batch: posts every CLAIMS row left CLAIM_STATUS =   *
+      *    'A' (approved, captured by CLAIM-ENTRY) by refreshing the   *
+      *    owning customer's CUSTOMER_REIMBURSEMENT_CONSUMPTION row    *
+      *    for that claim's category and anniversary window (same     *
+      *    window logic as CEILING-CHECK's 3150-COMPUTE-ANNIVERSARY-   *
+      *    WINDOW), flagging a breach when consumption now exceeds     *
+      *    the ceiling, then marks the claim CLAIM_STATUS = 'X' with   *
+      *    CLAIM_POSTED_DATE. Commits every WS-COMMIT-INTERVAL claims. *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO WS-EXCEPTION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD        PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-PATH       PIC X(100)
+                                    VALUE 'clmpost-except.rpt'.
+       01  WS-EXCEPTION-STATUS     PIC X(02) VALUE SPACES.
+
+       01  WS-COMMIT-INTERVAL      PIC 9(05) VALUE 200.
+       01  WS-CLAIMS-SINCE-COMMIT  PIC 9(05) VALUE 0.
+       01  WS-TOTAL-POSTED         PIC 9(09) VALUE 0.
+       01  WS-TOTAL-EXCEPTIONS     PIC 9(09) VALUE 0.
+
+       01  WS-RUN-DATE             PIC X(10).
+       01  WS-TODAY                PIC X(21).
+       01  WS-TODAY-YEAR           PIC 9(04).
+       01  WS-TODAY-MMDD           PIC 9(04).
+
+       01  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88 WS-END-OF-CURSOR         VALUE 'Y'.
+
+       01  WS-CREATE-MM            PIC 9(02).
+       01  WS-CREATE-DD            PIC 9(02).
+       01  WS-ANNIV-START-YEAR     PIC 9(04).
+       01  WS-ANNIV-END-YEAR       PIC 9(04).
+       01  WS-ANNIV-START-DATE     PIC X(10).
+       01  WS-ANNIV-END-DATE       PIC X(10).
+
+       01  WS-CAT-IDX              PIC 9(02).
+       01  WS-CAT-TABLE.
+           03 WS-CAT-ENTRY OCCURS 8 TIMES.
+              05 WS-CAT-CODE       PIC X(03).
+              05 WS-CAT-CEILING    PIC 9(03).
+
+       01  WS-CEILING-FOUND        PIC X(01) VALUE 'N'.
+           88 WS-CEILING-MATCHED       VALUE 'Y'.
+       01  WS-MATCHED-CEILING      PIC 9(03).
+       01  WS-OVER-AMOUNT          PIC S9(7)V99.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC X(05) VALUE 'cobol'.
+       01  PASSWD   PIC X(10) VALUE 'cbl85'.
+
+       01  SQL-CLAIM-ID             PIC X(36).
+       01  SQL-UUID-CUSTOMER        PIC X(36).
+       01  SQL-CLAIM-CATEGORY       PIC X(03).
+       01  SQL-CLAIM-DATE           PIC X(10).
+       01  SQL-CLAIM-AMOUNT         PIC S9(7)V99.
+
+           COPY 'reimb-sql.cpy'.
+
+       01  SQL-REIM-CREATE-DATE     PIC X(10).
+       01  SQL-ANNIV-START          PIC X(10).
+       01  SQL-ANNIV-END            PIC X(10).
+       01  SQL-CONSUMED             PIC S9(7)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       0000-START-MAIN.
+           PERFORM 1000-INITIALIZE
+              THRU END-1000-INITIALIZE.
+
+           PERFORM 2000-OPEN-CURSOR
+              THRU END-2000-OPEN-CURSOR.
+
+           PERFORM 3000-PROCESS-CLAIMS
+              THRU END-3000-PROCESS-CLAIMS
+              UNTIL WS-END-OF-CURSOR.
+
+           PERFORM 8000-FINALIZE
+              THRU END-8000-FINALIZE.
+       0000-END-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2) '-' WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+           MOVE WS-TODAY(1:4) TO WS-TODAY-YEAR.
+           MOVE WS-TODAY(5:4) TO WS-TODAY-MMDD.
+
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+       END-1000-INITIALIZE.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       2000-OPEN-CURSOR.
+           EXEC SQL
+               DECLARE CRSPOST CURSOR WITH HOLD FOR
+               SELECT CLAIM_ID, UUID_CUSTOMER, CLAIM_CATEGORY,
+                      CLAIM_DATE, CLAIM_AMOUNT
+               FROM CLAIMS
+               WHERE CLAIM_STATUS = 'A'
+               ORDER BY UUID_CUSTOMER, CLAIM_DATE
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSPOST
+           END-EXEC.
+       END-2000-OPEN-CURSOR.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       3000-PROCESS-CLAIMS.
+           EXEC SQL
+               FETCH CRSPOST
+               INTO :SQL-CLAIM-ID, :SQL-UUID-CUSTOMER,
+                    :SQL-CLAIM-CATEGORY, :SQL-CLAIM-DATE,
+                    :SQL-CLAIM-AMOUNT
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   PERFORM 3100-POST-CLAIM
+                      THRU END-3100-POST-CLAIM
+               WHEN 100
+                   SET WS-END-OF-CURSOR TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR FETCHING CURSOR CRSPOST:'
+                   SPACE SQLCODE
+                   SET WS-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+       END-3000-PROCESS-CLAIMS.
+           EXIT.
+
+      ******************************************************************
+      *    Looks up the customer's current ceilings, recomputes the    *
+      *    anniversary window for this claim's category, refreshes     *
+      *    consumption, then marks the claim posted.                   *
+      ******************************************************************
+       3100-POST-CLAIM.
+           PERFORM 3150-LOOKUP-CONTRACT
+              THRU END-3150-LOOKUP-CONTRACT.
+
+           IF NOT WS-CEILING-MATCHED
+               STRING 'CLAIM=' SQL-CLAIM-ID
+                      ' UUID=' SQL-UUID-CUSTOMER
+                      ' NO CUSTOMER_REIMBURSEMENT ROW FOUND'
+                   DELIMITED BY SIZE INTO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+               ADD 1 TO WS-TOTAL-EXCEPTIONS
+           ELSE
+               PERFORM 3200-COMPUTE-ANNIVERSARY-WINDOW
+                  THRU END-3200-COMPUTE-ANNIVERSARY-WINDOW
+
+               PERFORM 3300-REFRESH-CONSUMPTION
+                  THRU END-3300-REFRESH-CONSUMPTION
+
+               PERFORM 3400-MARK-CLAIM-POSTED
+                  THRU END-3400-MARK-CLAIM-POSTED
+           END-IF.
+
+           ADD 1 TO WS-TOTAL-POSTED.
+           ADD 1 TO WS-CLAIMS-SINCE-COMMIT.
+
+           IF WS-CLAIMS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+               EXEC SQL COMMIT WORK END-EXEC
+               MOVE 0 TO WS-CLAIMS-SINCE-COMMIT
+           END-IF.
+       END-3100-POST-CLAIM.
+           EXIT.
+
+      ******************************************************************
+      *    Fetches the customer's CUSTOMER_REIMBURSEMENT row and       *
+      *    builds the same category/ceiling table CEILING-CHECK uses,  *
+      *    so the matching category's ceiling can be looked up.        *
+      ******************************************************************
+       3150-LOOKUP-CONTRACT.
+           MOVE 'N' TO WS-CEILING-FOUND.
+
+           EXEC SQL
+               SELECT REIMBURSEMENT_CREATE_DATE,
+                      REIMBURSEMENT_DOCTOR,
+                      REIMBURSEMENT_PARMEDICAL,
+                      REIMBURSEMENT_HOSPITAL,
+                      REIMBURSEMENT_SINGLE_GLASSES,
+                      REIMBURSEMENT_PROGRESSIVE_GLASSES,
+                      REIMBURSEMENT_MOLAR_CROWNS,
+                      REIMBURSEMENT_NON_MOLAR_CROWNS,
+                      REIMBURSEMENT_DESCALINGS
+               INTO :SQL-REIM-CREATE-DATE,
+                    :SQL-DOCTOR, :SQL-PARMEDICAL, :SQL-HOSPITAL,
+                    :SQL-S-GLASSES, :SQL-P-GLASSES, :SQL-MOLAR,
+                    :SQL-NON-MOLAR, :SQL-DESCALINGS
+               FROM CUSTOMER_REIMBURSEMENT
+               WHERE UUID_CUSTOMER = :SQL-UUID-CUSTOMER
+                 AND EFFECTIVE_TO IS NULL
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE 'DOC' TO WS-CAT-CODE (1)
+               MOVE SQL-DOCTOR      TO WS-CAT-CEILING (1)
+               MOVE 'PAR' TO WS-CAT-CODE (2)
+               MOVE SQL-PARMEDICAL  TO WS-CAT-CEILING (2)
+               MOVE 'HOS' TO WS-CAT-CODE (3)
+               MOVE SQL-HOSPITAL    TO WS-CAT-CEILING (3)
+               MOVE 'SGL' TO WS-CAT-CODE (4)
+               MOVE SQL-S-GLASSES   TO WS-CAT-CEILING (4)
+               MOVE 'PGL' TO WS-CAT-CODE (5)
+               MOVE SQL-P-GLASSES   TO WS-CAT-CEILING (5)
+               MOVE 'MOL' TO WS-CAT-CODE (6)
+               MOVE SQL-MOLAR       TO WS-CAT-CEILING (6)
+               MOVE 'NMO' TO WS-CAT-CODE (7)
+               MOVE SQL-NON-MOLAR   TO WS-CAT-CEILING (7)
+               MOVE 'DES' TO WS-CAT-CODE (8)
+               MOVE SQL-DESCALINGS  TO WS-CAT-CEILING (8)
+
+               PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                       UNTIL WS-CAT-IDX > 8
+                       OR WS-CEILING-MATCHED
+                   IF WS-CAT-CODE (WS-CAT-IDX) = SQL-CLAIM-CATEGORY
+                       MOVE WS-CAT-CEILING (WS-CAT-IDX)
+                           TO WS-MATCHED-CEILING
+                       MOVE 'Y' TO WS-CEILING-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF.
+       END-3150-LOOKUP-CONTRACT.
+           EXIT.
+
+      ******************************************************************
+      *    Same anniversary-window rule as CEILING-CHECK's             *
+      *    3150-COMPUTE-ANNIVERSARY-WINDOW, duplicated here because     *
+      *    this is a standalone batch program, not a callable shared   *
+      *    subprogram (consistent with this repo's one-program-per-job *
+      *    style elsewhere).                                           *
+      ******************************************************************
+       3200-COMPUTE-ANNIVERSARY-WINDOW.
+           MOVE SQL-REIM-CREATE-DATE(6:2) TO WS-CREATE-MM.
+           MOVE SQL-REIM-CREATE-DATE(9:2) TO WS-CREATE-DD.
+
+           IF WS-TODAY-MMDD >= (WS-CREATE-MM * 100 + WS-CREATE-DD)
+               MOVE WS-TODAY-YEAR TO WS-ANNIV-START-YEAR
+           ELSE
+               COMPUTE WS-ANNIV-START-YEAR = WS-TODAY-YEAR - 1
+           END-IF.
+           COMPUTE WS-ANNIV-END-YEAR = WS-ANNIV-START-YEAR + 1.
+
+           STRING WS-ANNIV-START-YEAR '-' SQL-REIM-CREATE-DATE(6:2) '-'
+                  SQL-REIM-CREATE-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-ANNIV-START-DATE.
+           STRING WS-ANNIV-END-YEAR '-' SQL-REIM-CREATE-DATE(6:2) '-'
+                  SQL-REIM-CREATE-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-ANNIV-END-DATE.
+
+           MOVE WS-ANNIV-START-DATE TO SQL-ANNIV-START.
+           MOVE WS-ANNIV-END-DATE   TO SQL-ANNIV-END.
+       END-3200-COMPUTE-ANNIVERSARY-WINDOW.
+           EXIT.
+
+      ******************************************************************
+      *    Resums the category (claims already posted plus this one,  *
+      *    which is still STATUS='A' at this point) and refreshes the  *
+      *    consumption row, flagging a breach when over ceiling.       *
+      ******************************************************************
+       3300-REFRESH-CONSUMPTION.
+           MOVE SQL-CLAIM-CATEGORY TO SQL-CLAIM-CATEGORY.
+
+           EXEC SQL
+               SELECT COALESCE(SUM(CLAIM_AMOUNT), 0)
+               INTO :SQL-CONSUMED
+               FROM CLAIMS
+               WHERE UUID_CUSTOMER  = :SQL-UUID-CUSTOMER
+                 AND CLAIM_CATEGORY = :SQL-CLAIM-CATEGORY
+                 AND CLAIM_STATUS IN ('A', 'X', 'D')
+                 AND CLAIM_DATE >= :SQL-ANNIV-START
+                 AND CLAIM_DATE <  :SQL-ANNIV-END
+           END-EXEC.
+
+           EXEC SQL
+               DELETE FROM CUSTOMER_REIMBURSEMENT_CONSUMPTION
+               WHERE UUID_CUSTOMER     = :SQL-UUID-CUSTOMER
+                 AND CLAIM_CATEGORY    = :SQL-CLAIM-CATEGORY
+                 AND PERIOD_START_DATE = :SQL-ANNIV-START
+           END-EXEC.
+
+           EXEC SQL
+               INSERT INTO CUSTOMER_REIMBURSEMENT_CONSUMPTION
+                   (UUID_CUSTOMER, CLAIM_CATEGORY, PERIOD_START_DATE,
+                    PERIOD_END_DATE, AMOUNT_CONSUMED, CEILING_AMOUNT,
+                    OVER_CEILING_FLAG, LAST_COMPUTED_DATE)
+               VALUES
+                   (:SQL-UUID-CUSTOMER, :SQL-CLAIM-CATEGORY,
+                    :SQL-ANNIV-START, :SQL-ANNIV-END, :SQL-CONSUMED,
+                    :WS-MATCHED-CEILING,
+                    CASE WHEN :SQL-CONSUMED > :WS-MATCHED-CEILING
+                         THEN 'Y' ELSE 'N' END,
+                    :WS-RUN-DATE)
+           END-EXEC.
+
+           IF SQL-CONSUMED > WS-MATCHED-CEILING
+               COMPUTE WS-OVER-AMOUNT =
+                   SQL-CONSUMED - WS-MATCHED-CEILING
+               STRING 'CLAIM=' SQL-CLAIM-ID
+                      ' CUSTOMER=' SQL-UUID-CUSTOMER
+                      ' CATEGORY=' SQL-CLAIM-CATEGORY
+                      ' CEILING=' WS-MATCHED-CEILING
+                      ' CONSUMED=' SQL-CONSUMED
+                      ' OVER-BY=' WS-OVER-AMOUNT
+                   DELIMITED BY SIZE INTO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+               ADD 1 TO WS-TOTAL-EXCEPTIONS
+           END-IF.
+       END-3300-REFRESH-CONSUMPTION.
+           EXIT.
+
+       3400-MARK-CLAIM-POSTED.
+           EXEC SQL
+               UPDATE CLAIMS
+               SET CLAIM_STATUS = 'X',
+                   CLAIM_POSTED_DATE = :WS-RUN-DATE
+               WHERE CLAIM_ID = :SQL-CLAIM-ID
+           END-EXEC.
+       END-3400-MARK-CLAIM-POSTED.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       8000-FINALIZE.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL CLOSE CRSPOST END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           CLOSE EXCEPTION-FILE.
+
+           DISPLAY 'CLMPOST POSTED ' WS-TOTAL-POSTED ' CLAIMS'.
+           DISPLAY 'CLMPOST FOUND ' WS-TOTAL-EXCEPTIONS ' EXCEPTIONS'.
+       END-8000-FINALIZE.
+           EXIT.

@@ -0,0 +1,193 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. clmentry.
+       AUTHOR. Martial.
+
+      ******************************************************************
+      *    Captures individual reimbursement claims (doctor visit,     *
+      *    glasses, crown, descaling, ...) against the customer        *
+      *    already selected, storing each as its own row in CLAIMS.    *
+      *    Captured claims are left STATUS = 'A' (approved) for        *
+      *    CLAIM-POST (clmpost.cbl) to post overnight and roll into    *
+      *    CUSTOMER_REIMBURSEMENT_CONSUMPTION.                         *
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SC-CLAIM-CATEGORY       PIC X(03).
+       01  SC-CLAIM-DATE           PIC X(10).
+       01  SC-PROVIDER-CODE        PIC X(10).
+       01  SC-CLAIM-AMOUNT         PIC 9(05)V99.
+       01  SC-CLAIM-CONFIRM        PIC X(01).
+           88 CLAIM-CONFIRMED          VALUE 'Y' 'y'.
+       01  SC-CLAIM-ANOTHER        PIC X(01).
+           88 ANOTHER-CLAIM             VALUE 'Y' 'y'.
+
+       01  WS-SCREEN-SWITCH        PIC X(01) VALUE 'N'.
+           88 WS-EXIT-SCREEN           VALUE 'Y'.
+
+       01  WS-CUSTOMER-NAME        PIC X(45).
+       01  WS-TODAY                PIC X(21).
+       01  WS-CLAIM-SEQ            PIC 9(04) VALUE 0.
+
+       01  WS-OUT-NETWORK-RATE     PIC V99 VALUE .50.
+       01  WS-ADJUSTED-AMOUNT      PIC 9(05)V99.
+
+           COPY 'cust-ws.cpy'.
+           COPY 'provider-ws.cpy'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC X(05) VALUE 'cobol'.
+       01  PASSWD   PIC X(10) VALUE 'cbl85'.
+
+       01  SQL-CLAIM-ID             PIC X(36).
+       01  SQL-UUID-CUSTOMER        PIC X(36).
+       01  SQL-CLAIM-CATEGORY       PIC X(03).
+       01  SQL-CLAIM-DATE           PIC X(10).
+       01  SQL-CLAIM-AMOUNT         PIC 9(07)V99.
+       01  SQL-PROVIDER-CODE        PIC X(10).
+       01  SQL-CLAIM-CREATE-DATE    PIC X(10).
+       01  SQL-CLAIM-IN-NETWORK     PIC X(01).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+           COPY 'cust-lk.cpy'.
+
+       SCREEN SECTION.
+           COPY 'screen-claim-entry.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER.
+
+       0000-START-MAIN.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           PERFORM 1000-PREPARE-SCREEN-START
+              THRU END-1000-PREPARE-SCREEN.
+
+           PERFORM 2000-PROCESS-SCREEN-START
+              THRU END-2000-PROCESS-SCREEN
+              UNTIL WS-EXIT-SCREEN.
+       0000-END-MAIN.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      ******************************************************************
+      ******************************************************************
+       1000-PREPARE-SCREEN-START.
+           MOVE LK-CUSTOMER TO WS-CUSTOMER.
+
+           STRING FUNCTION TRIM (WS-CUS-FIRSTNAME)
+                  SPACE
+                  FUNCTION TRIM (WS-CUS-LASTNAME)
+                  SPACE
+                  WS-CUS-CODE-SECU
+           DELIMITED BY SIZE
+           INTO WS-CUSTOMER-NAME.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+       END-1000-PREPARE-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Capture un bulletin, confirme, puis propose d'en       *
+      *    saisir un autre pour le même client.                        *
+      ******************************************************************
+       2000-PROCESS-SCREEN-START.
+           MOVE SPACES TO SC-CLAIM-CATEGORY.
+           MOVE SPACES TO SC-CLAIM-DATE.
+           MOVE SPACES TO SC-PROVIDER-CODE.
+           MOVE 0      TO SC-CLAIM-AMOUNT.
+           MOVE SPACES TO SC-CLAIM-CONFIRM.
+           MOVE SPACES TO SC-CLAIM-ANOTHER.
+
+           ACCEPT SCREEN-CLAIM-ENTRY.
+
+           IF CLAIM-CONFIRMED
+               PERFORM 3000-INSERT-CLAIM
+                  THRU END-3000-INSERT-CLAIM
+           END-IF.
+
+           IF NOT ANOTHER-CLAIM
+               SET WS-EXIT-SCREEN TO TRUE
+           END-IF.
+       END-2000-PROCESS-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Construit un identifiant de bulletin, applique le      *
+      *    tarif hors-réseau si besoin, et insère la transaction       *
+      *    CLAIMS, approuvée, prête pour CLAIM-POST.                   *
+      ******************************************************************
+       3000-INSERT-CLAIM.
+           ADD 1 TO WS-CLAIM-SEQ.
+
+           STRING WS-CUS-UUID (1:8) '-' WS-TODAY (1:14) '-'
+                  WS-CLAIM-SEQ
+               DELIMITED BY SIZE INTO SQL-CLAIM-ID.
+
+           PERFORM 3100-CHECK-PROVIDER-NETWORK
+              THRU END-3100-CHECK-PROVIDER-NETWORK.
+
+           MOVE WS-CUS-UUID        TO SQL-UUID-CUSTOMER.
+           MOVE SC-CLAIM-CATEGORY  TO SQL-CLAIM-CATEGORY.
+           MOVE SC-CLAIM-DATE      TO SQL-CLAIM-DATE.
+           MOVE WS-ADJUSTED-AMOUNT TO SQL-CLAIM-AMOUNT.
+           MOVE SC-PROVIDER-CODE   TO SQL-PROVIDER-CODE.
+           MOVE WS-PRV-IN-NETWORK  TO SQL-CLAIM-IN-NETWORK.
+           STRING WS-TODAY (1:4) '-' WS-TODAY (5:2) '-' WS-TODAY (7:2)
+               DELIMITED BY SIZE INTO SQL-CLAIM-CREATE-DATE.
+
+           EXEC SQL
+               INSERT INTO CLAIMS
+                   (CLAIM_ID, UUID_CUSTOMER, CLAIM_CATEGORY, CLAIM_DATE,
+                    CLAIM_AMOUNT, CLAIM_PROVIDER_CODE, CLAIM_STATUS,
+                    CLAIM_CREATE_DATE, CLAIM_IN_NETWORK)
+               VALUES
+                   (:SQL-CLAIM-ID, :SQL-UUID-CUSTOMER,
+                    :SQL-CLAIM-CATEGORY, :SQL-CLAIM-DATE,
+                    :SQL-CLAIM-AMOUNT, :SQL-PROVIDER-CODE, 'A',
+                    :SQL-CLAIM-CREATE-DATE, :SQL-CLAIM-IN-NETWORK)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   EXEC SQL COMMIT WORK END-EXEC
+                   DISPLAY 'CLAIM CAPTURED: ' SQL-CLAIM-ID
+               WHEN OTHER
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   DISPLAY 'ERROR INSERTING CLAIM:' SPACE SQLCODE
+           END-EVALUATE.
+       END-3000-INSERT-CLAIM.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Cross-checks a doctor-visit claim's provider code      *
+      *    against PROVIDER-CHECK; out-of-network doctors get the      *
+      *    lower out-of-network rate applied to the claimed amount     *
+      *    instead of paying the in-network cap by default.            *
+      ******************************************************************
+       3100-CHECK-PROVIDER-NETWORK.
+           MOVE SC-CLAIM-AMOUNT TO WS-ADJUSTED-AMOUNT.
+           MOVE 'Y'             TO WS-PRV-IN-NETWORK.
+
+           IF SC-CLAIM-CATEGORY = 'DOC'
+               MOVE SC-PROVIDER-CODE TO WS-PRV-PROVIDER-CODE
+               CALL 'provchk' USING WS-PROVIDER-CHECK
+               END-CALL
+
+               IF NOT WS-PRV-IS-IN-NETWORK
+                   COMPUTE WS-ADJUSTED-AMOUNT =
+                       SC-CLAIM-AMOUNT * WS-OUT-NETWORK-RATE
+                   DISPLAY 'OUT-OF-NETWORK PROVIDER ' SC-PROVIDER-CODE
+                      ' - REDUCED RATE APPLIED'
+               END-IF
+           END-IF.
+       END-3100-CHECK-PROVIDER-NETWORK.
+           EXIT.

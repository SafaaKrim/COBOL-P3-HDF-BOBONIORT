@@ -0,0 +1,256 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sepaext.
+       AUTHOR. Martial.
+
+      ******************************************************************
+      *    Nightly batch: builds a SEPA-style bank payment extract for *
+      *    every posted claim (CLAIM_STATUS = 'X') still awaiting      *
+      *    payment, one fixed-width line per claim keyed off the       *
+      *    customer's IBAN (WS-CUS-CODE-IBAN / LK-CUS-CODE-IBAN), then *
+      *    marks the claim CLAIM_STATUS = 'D' (disbursed) with         *
+      *    CLAIM_PAYMENT_DATE. Customers with no IBAN on file are      *
+      *    skipped and reported to the exception file instead.         *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO WS-EXTRACT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO WS-EXCEPTION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD.
+           03 EXT-RECORD-TYPE       PIC X(04).
+           03 FILLER                PIC X(01).
+           03 EXT-CLAIM-ID          PIC X(36).
+           03 FILLER                PIC X(01).
+           03 EXT-CREDITOR-IBAN     PIC X(34).
+           03 FILLER                PIC X(01).
+           03 EXT-CREDITOR-NAME     PIC X(41).
+           03 FILLER                PIC X(01).
+           03 EXT-AMOUNT            PIC 9(07)V99.
+           03 FILLER                PIC X(01).
+           03 EXT-PAYMENT-DATE      PIC X(10).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD         PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-PATH          PIC X(100) VALUE 'sepaext.txt'.
+       01  WS-EXTRACT-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-EXCEPTION-PATH        PIC X(100)
+                                     VALUE 'sepaext-except.rpt'.
+       01  WS-EXCEPTION-STATUS      PIC X(02) VALUE SPACES.
+
+       01  WS-COMMIT-INTERVAL       PIC 9(05) VALUE 200.
+       01  WS-CLAIMS-SINCE-COMMIT   PIC 9(05) VALUE 0.
+       01  WS-TOTAL-EXTRACTED       PIC 9(09) VALUE 0.
+       01  WS-TOTAL-EXCEPTIONS      PIC 9(09) VALUE 0.
+
+       01  WS-RUN-DATE              PIC X(10).
+       01  WS-TODAY                 PIC X(21).
+
+       01  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+           88 WS-END-OF-CURSOR          VALUE 'Y'.
+
+       01  WS-CREDITOR-NAME         PIC X(41).
+       01  WS-CUSTOMER-FOUND        PIC X(01) VALUE 'N'.
+           88 WS-CUSTOMER-MATCHED       VALUE 'Y'.
+
+           COPY 'cust-ws.cpy'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC X(05) VALUE 'cobol'.
+       01  PASSWD   PIC X(10) VALUE 'cbl85'.
+
+       01  SQL-CLAIM-ID              PIC X(36).
+       01  SQL-UUID-CUSTOMER         PIC X(36).
+       01  SQL-CLAIM-AMOUNT          PIC S9(7)V99.
+       01  SQL-CUS-CODE-IBAN         PIC X(34).
+       01  SQL-CUS-LASTNAME          PIC X(20).
+       01  SQL-CUS-FIRSTNAME         PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       0000-START-MAIN.
+           PERFORM 1000-INITIALIZE
+              THRU END-1000-INITIALIZE.
+
+           PERFORM 2000-OPEN-CURSOR
+              THRU END-2000-OPEN-CURSOR.
+
+           PERFORM 3000-PROCESS-CLAIMS
+              THRU END-3000-PROCESS-CLAIMS
+              UNTIL WS-END-OF-CURSOR.
+
+           PERFORM 8000-FINALIZE
+              THRU END-8000-FINALIZE.
+       0000-END-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2) '-' WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+
+           OPEN OUTPUT EXTRACT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+       END-1000-INITIALIZE.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       2000-OPEN-CURSOR.
+           EXEC SQL
+               DECLARE CRSSEPA CURSOR WITH HOLD FOR
+               SELECT CLAIM_ID, UUID_CUSTOMER, CLAIM_AMOUNT
+               FROM CLAIMS
+               WHERE CLAIM_STATUS = 'X'
+               ORDER BY UUID_CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSSEPA
+           END-EXEC.
+       END-2000-OPEN-CURSOR.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       3000-PROCESS-CLAIMS.
+           EXEC SQL
+               FETCH CRSSEPA
+               INTO :SQL-CLAIM-ID, :SQL-UUID-CUSTOMER, :SQL-CLAIM-AMOUNT
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   PERFORM 3100-EXTRACT-CLAIM
+                      THRU END-3100-EXTRACT-CLAIM
+               WHEN 100
+                   SET WS-END-OF-CURSOR TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR FETCHING CURSOR CRSSEPA:'
+                   SPACE SQLCODE
+                   SET WS-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+       END-3000-PROCESS-CLAIMS.
+           EXIT.
+
+      ******************************************************************
+      *    Looks up the owning customer's IBAN/name; writes one        *
+      *    extract line and marks the claim disbursed, or reports an   *
+      *    exception when the customer has no IBAN on file.            *
+      ******************************************************************
+       3100-EXTRACT-CLAIM.
+           PERFORM 3150-LOOKUP-CUSTOMER
+              THRU END-3150-LOOKUP-CUSTOMER.
+
+           IF NOT WS-CUSTOMER-MATCHED
+               STRING 'CLAIM=' SQL-CLAIM-ID
+                      ' UUID=' SQL-UUID-CUSTOMER
+                      ' NO CUSTOMER ROW FOUND'
+                   DELIMITED BY SIZE INTO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+               ADD 1 TO WS-TOTAL-EXCEPTIONS
+           ELSE
+               IF SQL-CUS-CODE-IBAN = SPACES
+                   STRING 'CLAIM=' SQL-CLAIM-ID
+                          ' UUID=' SQL-UUID-CUSTOMER
+                          ' NO IBAN ON FILE'
+                       DELIMITED BY SIZE INTO EXCEPTION-RECORD
+                   WRITE EXCEPTION-RECORD
+                   ADD 1 TO WS-TOTAL-EXCEPTIONS
+               ELSE
+                   PERFORM 3200-WRITE-EXTRACT-LINE
+                      THRU END-3200-WRITE-EXTRACT-LINE
+                   PERFORM 3300-MARK-CLAIM-DISBURSED
+                      THRU END-3300-MARK-CLAIM-DISBURSED
+                   ADD 1 TO WS-TOTAL-EXTRACTED
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-CLAIMS-SINCE-COMMIT.
+           IF WS-CLAIMS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+               EXEC SQL COMMIT WORK END-EXEC
+               MOVE 0 TO WS-CLAIMS-SINCE-COMMIT
+           END-IF.
+       END-3100-EXTRACT-CLAIM.
+           EXIT.
+
+       3150-LOOKUP-CUSTOMER.
+           MOVE 'N' TO WS-CUSTOMER-FOUND.
+
+           EXEC SQL
+               SELECT CODE_IBAN, LASTNAME, FIRSTNAME
+               INTO :SQL-CUS-CODE-IBAN, :SQL-CUS-LASTNAME,
+                    :SQL-CUS-FIRSTNAME
+               FROM CUSTOMER
+               WHERE UUID_CUSTOMER = :SQL-UUID-CUSTOMER
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-CUSTOMER-FOUND
+           END-IF.
+       END-3150-LOOKUP-CUSTOMER.
+           EXIT.
+
+       3200-WRITE-EXTRACT-LINE.
+           STRING FUNCTION TRIM (SQL-CUS-FIRSTNAME) SPACE
+                  FUNCTION TRIM (SQL-CUS-LASTNAME)
+               DELIMITED BY SIZE INTO WS-CREDITOR-NAME.
+
+           MOVE SPACES           TO EXTRACT-RECORD.
+           MOVE 'SEPA'           TO EXT-RECORD-TYPE.
+           MOVE SQL-CLAIM-ID     TO EXT-CLAIM-ID.
+           MOVE SQL-CUS-CODE-IBAN TO EXT-CREDITOR-IBAN.
+           MOVE WS-CREDITOR-NAME TO EXT-CREDITOR-NAME.
+           MOVE SQL-CLAIM-AMOUNT TO EXT-AMOUNT.
+           MOVE WS-RUN-DATE      TO EXT-PAYMENT-DATE.
+           WRITE EXTRACT-RECORD.
+       END-3200-WRITE-EXTRACT-LINE.
+           EXIT.
+
+       3300-MARK-CLAIM-DISBURSED.
+           EXEC SQL
+               UPDATE CLAIMS
+               SET CLAIM_STATUS = 'D',
+                   CLAIM_PAYMENT_DATE = :WS-RUN-DATE
+               WHERE CLAIM_ID = :SQL-CLAIM-ID
+           END-EXEC.
+       END-3300-MARK-CLAIM-DISBURSED.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       8000-FINALIZE.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL CLOSE CRSSEPA END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           CLOSE EXTRACT-FILE.
+           CLOSE EXCEPTION-FILE.
+
+           DISPLAY 'SEPAEXT EXTRACTED ' WS-TOTAL-EXTRACTED ' CLAIMS'.
+           DISPLAY 'SEPAEXT FOUND ' WS-TOTAL-EXCEPTIONS ' EXCEPTIONS'.
+       END-8000-FINALIZE.
+           EXIT.

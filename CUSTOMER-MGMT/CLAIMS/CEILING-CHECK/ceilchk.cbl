@@ -0,0 +1,385 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ceilchk.
+       AUTHOR. Martial.
+
+      ******************************************************************
+      *    Nightly batch: for every CUSTOMER_REIMBURSEMENT row, sums   *
+      *    approved/posted CLAIMS per category since the anniversary   *
+      *    of REIMBURSEMENT_CREATE_DATE and flags any category whose   *
+      *    consumption now exceeds its ceiling. Refreshes              *
+      *    CUSTOMER_REIMBURSEMENT_CONSUMPTION and writes an exception  *
+      *    line for every breach found. Checkpoints every N customers  *
+      *    WS-CHECKPOINT-INTERVAL customers so a restart after an      *
+      *    overnight outage resumes instead of reprocessing the file.  *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN TO WS-CKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO WS-EXCEPTION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           03 CKPT-STATUS-FLAG     PIC X(01).
+              88 CKPT-INCOMPLETE       VALUE 'I'.
+              88 CKPT-COMPLETE         VALUE 'C'.
+           03 CKPT-RUN-DATE        PIC X(10).
+           03 CKPT-LAST-UUID       PIC X(36).
+           03 CKPT-PROCESSED-COUNT PIC 9(09).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD        PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CKPT-PATH            PIC X(100) VALUE 'ceilchk.ckpt'.
+       01  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-EXCEPTION-PATH       PIC X(100)
+                                    VALUE 'ceilchk-except.rpt'.
+       01  WS-EXCEPTION-STATUS     PIC X(02) VALUE SPACES.
+
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 500.
+       01  WS-CUSTOMERS-SINCE-CKPT PIC 9(05) VALUE 0.
+       01  WS-TOTAL-PROCESSED      PIC 9(09) VALUE 0.
+       01  WS-TOTAL-EXCEPTIONS     PIC 9(09) VALUE 0.
+
+       01  WS-RUN-DATE             PIC X(10).
+       01  WS-TODAY                PIC X(21).
+       01  WS-TODAY-YEAR            PIC 9(04).
+       01  WS-TODAY-MMDD            PIC 9(04).
+
+       01  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+           88 WS-RESTARTED             VALUE 'Y'.
+       01  WS-LAST-UUID            PIC X(36) VALUE LOW-VALUES.
+
+       01  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88 WS-END-OF-CURSOR         VALUE 'Y'.
+
+       01  WS-CREATE-MM            PIC 9(02).
+       01  WS-CREATE-DD            PIC 9(02).
+       01  WS-ANNIV-START-YEAR     PIC 9(04).
+       01  WS-ANNIV-END-YEAR       PIC 9(04).
+       01  WS-ANNIV-START-DATE     PIC X(10).
+       01  WS-ANNIV-END-DATE       PIC X(10).
+
+       01  WS-CAT-IDX              PIC 9(02).
+       01  WS-CAT-TABLE.
+           03 WS-CAT-ENTRY OCCURS 8 TIMES.
+              05 WS-CAT-CODE       PIC X(03).
+              05 WS-CAT-CEILING    PIC 9(03).
+
+       01  WS-OVER-AMOUNT          PIC S9(7)V99.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC X(05) VALUE 'cobol'.
+       01  PASSWD   PIC X(10) VALUE 'cbl85'.
+
+       01  SQL-UUID-CUSTOMER       PIC X(36).
+           COPY 'reimb-sql.cpy'.
+
+       01  SQL-CATEGORY-CODE       PIC X(03).
+       01  SQL-ANNIV-START         PIC X(10).
+       01  SQL-ANNIV-END           PIC X(10).
+       01  SQL-CONSUMED            PIC S9(7)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       0000-START-MAIN.
+           PERFORM 1000-INITIALIZE
+              THRU END-1000-INITIALIZE.
+
+           PERFORM 2000-OPEN-CURSOR
+              THRU END-2000-OPEN-CURSOR.
+
+           PERFORM 3000-PROCESS-CUSTOMERS
+              THRU END-3000-PROCESS-CUSTOMERS
+              UNTIL WS-END-OF-CURSOR.
+
+           PERFORM 8000-FINALIZE
+              THRU END-8000-FINALIZE.
+       0000-END-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    Reads a prior checkpoint, if any. CKPT-INCOMPLETE means the *
+      *    previous run never reached 8000-FINALIZE: resume from the   *
+      *    last UUID it committed rather than starting over.           *
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2) '-' WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+           MOVE WS-TODAY(1:4) TO WS-TODAY-YEAR.
+           MOVE WS-TODAY(5:4) TO WS-TODAY-MMDD.
+
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CKPT-FILE
+               IF WS-CKPT-STATUS = '00' AND CKPT-INCOMPLETE
+                   MOVE CKPT-LAST-UUID TO WS-LAST-UUID
+                   MOVE CKPT-PROCESSED-COUNT TO WS-TOTAL-PROCESSED
+                   SET WS-RESTARTED TO TRUE
+                   DISPLAY 'CEILCHK RESTARTING AFTER UUID ' WS-LAST-UUID
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+
+           IF WS-RESTARTED
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+       END-1000-INITIALIZE.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       2000-OPEN-CURSOR.
+           MOVE WS-LAST-UUID TO SQL-UUID-CUSTOMER.
+
+           EXEC SQL
+               DECLARE CRSCEIL CURSOR WITH HOLD FOR
+               SELECT UUID_CUSTOMER,
+                      REIMBURSEMENT_NUM,
+                      REIMBURSEMENT_CREATE_DATE,
+                      REIMBURSEMENT_DOCTOR,
+                      REIMBURSEMENT_PARMEDICAL,
+                      REIMBURSEMENT_HOSPITAL,
+                      REIMBURSEMENT_SINGLE_GLASSES,
+                      REIMBURSEMENT_PROGRESSIVE_GLASSES,
+                      REIMBURSEMENT_MOLAR_CROWNS,
+                      REIMBURSEMENT_NON_MOLAR_CROWNS,
+                      REIMBURSEMENT_DESCALINGS
+               FROM CUSTOMER_REIMBURSEMENT
+               WHERE UUID_CUSTOMER > :SQL-UUID-CUSTOMER
+                 AND EFFECTIVE_TO IS NULL
+               ORDER BY UUID_CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSCEIL
+           END-EXEC.
+       END-2000-OPEN-CURSOR.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       3000-PROCESS-CUSTOMERS.
+           EXEC SQL
+               FETCH CRSCEIL
+               INTO :SQL-UUID-CUSTOMER,
+                    :SQL-REIM-NUM,
+                    :SQL-CREATE-DATE,
+                    :SQL-DOCTOR,
+                    :SQL-PARMEDICAL,
+                    :SQL-HOSPITAL,
+                    :SQL-S-GLASSES,
+                    :SQL-P-GLASSES,
+                    :SQL-MOLAR,
+                    :SQL-NON-MOLAR,
+                    :SQL-DESCALINGS
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   PERFORM 3100-CHECK-CUSTOMER-CEILINGS
+                      THRU END-3100-CHECK-CUSTOMER-CEILINGS
+               WHEN 100
+                   SET WS-END-OF-CURSOR TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR FETCHING CURSOR CRSCEIL:'
+                   SPACE SQLCODE
+                   SET WS-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+       END-3000-PROCESS-CUSTOMERS.
+           EXIT.
+
+      ******************************************************************
+      *    Works out the anniversary window, sums CLAIMS per category  *
+      *    for this customer against it, then checkpoints if due.      *
+      ******************************************************************
+       3100-CHECK-CUSTOMER-CEILINGS.
+           PERFORM 3150-COMPUTE-ANNIVERSARY-WINDOW
+              THRU END-3150-COMPUTE-ANNIVERSARY-WINDOW.
+
+           MOVE 'DOC' TO WS-CAT-CODE (1).
+           MOVE SQL-DOCTOR      TO WS-CAT-CEILING (1).
+           MOVE 'PAR' TO WS-CAT-CODE (2).
+           MOVE SQL-PARMEDICAL  TO WS-CAT-CEILING (2).
+           MOVE 'HOS' TO WS-CAT-CODE (3).
+           MOVE SQL-HOSPITAL    TO WS-CAT-CEILING (3).
+           MOVE 'SGL' TO WS-CAT-CODE (4).
+           MOVE SQL-S-GLASSES   TO WS-CAT-CEILING (4).
+           MOVE 'PGL' TO WS-CAT-CODE (5).
+           MOVE SQL-P-GLASSES   TO WS-CAT-CEILING (5).
+           MOVE 'MOL' TO WS-CAT-CODE (6).
+           MOVE SQL-MOLAR       TO WS-CAT-CEILING (6).
+           MOVE 'NMO' TO WS-CAT-CODE (7).
+           MOVE SQL-NON-MOLAR   TO WS-CAT-CEILING (7).
+           MOVE 'DES' TO WS-CAT-CODE (8).
+           MOVE SQL-DESCALINGS  TO WS-CAT-CEILING (8).
+
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > 8
+               PERFORM 3200-SUM-CATEGORY
+                  THRU END-3200-SUM-CATEGORY
+           END-PERFORM.
+
+           ADD 1 TO WS-TOTAL-PROCESSED.
+           ADD 1 TO WS-CUSTOMERS-SINCE-CKPT.
+           MOVE SQL-UUID-CUSTOMER TO WS-LAST-UUID.
+
+           IF WS-CUSTOMERS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 7000-WRITE-CHECKPOINT
+                  THRU END-7000-WRITE-CHECKPOINT
+           END-IF.
+       END-3100-CHECK-CUSTOMER-CEILINGS.
+           EXIT.
+
+      ******************************************************************
+      *    Anniversary year = this year if we are on/after the create  *
+      *    MM-DD, else last year; window runs MM-DD to MM-DD (excl).   *
+      ******************************************************************
+       3150-COMPUTE-ANNIVERSARY-WINDOW.
+           MOVE SQL-CREATE-DATE(6:2) TO WS-CREATE-MM.
+           MOVE SQL-CREATE-DATE(9:2) TO WS-CREATE-DD.
+
+           IF WS-TODAY-MMDD >= (WS-CREATE-MM * 100 + WS-CREATE-DD)
+               MOVE WS-TODAY-YEAR TO WS-ANNIV-START-YEAR
+           ELSE
+               COMPUTE WS-ANNIV-START-YEAR = WS-TODAY-YEAR - 1
+           END-IF.
+           COMPUTE WS-ANNIV-END-YEAR = WS-ANNIV-START-YEAR + 1.
+
+           STRING WS-ANNIV-START-YEAR '-' SQL-CREATE-DATE(6:2) '-'
+                  SQL-CREATE-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-ANNIV-START-DATE.
+           STRING WS-ANNIV-END-YEAR '-' SQL-CREATE-DATE(6:2) '-'
+                  SQL-CREATE-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-ANNIV-END-DATE.
+
+           MOVE WS-ANNIV-START-DATE TO SQL-ANNIV-START.
+           MOVE WS-ANNIV-END-DATE   TO SQL-ANNIV-END.
+       END-3150-COMPUTE-ANNIVERSARY-WINDOW.
+           EXIT.
+
+      ******************************************************************
+      *    Sums approved/posted CLAIMS for one category, refreshes the *
+      *    consumption row, and flags an exception if over ceiling.    *
+      ******************************************************************
+       3200-SUM-CATEGORY.
+           MOVE WS-CAT-CODE (WS-CAT-IDX) TO SQL-CATEGORY-CODE.
+
+           EXEC SQL
+               SELECT COALESCE(SUM(CLAIM_AMOUNT), 0)
+               INTO :SQL-CONSUMED
+               FROM CLAIMS
+               WHERE UUID_CUSTOMER  = :SQL-UUID-CUSTOMER
+                 AND CLAIM_CATEGORY = :SQL-CATEGORY-CODE
+                 AND CLAIM_STATUS IN ('A', 'X', 'D')
+                 AND CLAIM_DATE >= :SQL-ANNIV-START
+                 AND CLAIM_DATE <  :SQL-ANNIV-END
+           END-EXEC.
+
+           EXEC SQL
+               DELETE FROM CUSTOMER_REIMBURSEMENT_CONSUMPTION
+               WHERE UUID_CUSTOMER     = :SQL-UUID-CUSTOMER
+                 AND CLAIM_CATEGORY    = :SQL-CATEGORY-CODE
+                 AND PERIOD_START_DATE = :SQL-ANNIV-START
+           END-EXEC.
+
+           EXEC SQL
+               INSERT INTO CUSTOMER_REIMBURSEMENT_CONSUMPTION
+                   (UUID_CUSTOMER, CLAIM_CATEGORY, PERIOD_START_DATE,
+                    PERIOD_END_DATE, AMOUNT_CONSUMED, CEILING_AMOUNT,
+                    OVER_CEILING_FLAG, LAST_COMPUTED_DATE)
+               VALUES
+                   (:SQL-UUID-CUSTOMER, :SQL-CATEGORY-CODE,
+                    :SQL-ANNIV-START, :SQL-ANNIV-END, :SQL-CONSUMED,
+                    :WS-CAT-CEILING (WS-CAT-IDX),
+                    CASE WHEN :SQL-CONSUMED >
+                              :WS-CAT-CEILING (WS-CAT-IDX)
+                         THEN 'Y' ELSE 'N' END,
+                    :WS-RUN-DATE)
+           END-EXEC.
+
+           IF SQL-CONSUMED > WS-CAT-CEILING (WS-CAT-IDX)
+               COMPUTE WS-OVER-AMOUNT =
+                   SQL-CONSUMED - WS-CAT-CEILING (WS-CAT-IDX)
+               PERFORM 3300-WRITE-EXCEPTION
+                  THRU END-3300-WRITE-EXCEPTION
+           END-IF.
+       END-3200-SUM-CATEGORY.
+           EXIT.
+
+       3300-WRITE-EXCEPTION.
+           STRING 'CUSTOMER=' SQL-UUID-CUSTOMER
+                  ' CATEGORY=' SQL-CATEGORY-CODE
+                  ' CEILING=' WS-CAT-CEILING (WS-CAT-IDX)
+                  ' CONSUMED=' SQL-CONSUMED
+                  ' OVER-BY=' WS-OVER-AMOUNT
+               DELIMITED BY SIZE INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
+           ADD 1 TO WS-TOTAL-EXCEPTIONS.
+       END-3300-WRITE-EXCEPTION.
+           EXIT.
+
+      ******************************************************************
+      *    Commits the unit of work and persists an IN-PROGRESS        *
+      *    checkpoint so an overnight failure resumes past this point. *
+      ******************************************************************
+       7000-WRITE-CHECKPOINT.
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           OPEN OUTPUT CKPT-FILE.
+           MOVE 'I'              TO CKPT-STATUS-FLAG.
+           MOVE WS-RUN-DATE      TO CKPT-RUN-DATE.
+           MOVE WS-LAST-UUID     TO CKPT-LAST-UUID.
+           MOVE WS-TOTAL-PROCESSED TO CKPT-PROCESSED-COUNT.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+           MOVE 0 TO WS-CUSTOMERS-SINCE-CKPT.
+       END-7000-WRITE-CHECKPOINT.
+           EXIT.
+
+      ******************************************************************
+      *    Run completed: final commit, close cursor/connection, mark  *
+      *    the checkpoint COMPLETE so the next run starts from scratch.*
+      ******************************************************************
+       8000-FINALIZE.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL CLOSE CRSCEIL END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           CLOSE EXCEPTION-FILE.
+
+           OPEN OUTPUT CKPT-FILE.
+           MOVE 'C'                TO CKPT-STATUS-FLAG.
+           MOVE WS-RUN-DATE        TO CKPT-RUN-DATE.
+           MOVE SPACES              TO CKPT-LAST-UUID.
+           MOVE WS-TOTAL-PROCESSED TO CKPT-PROCESSED-COUNT.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+           DISPLAY 'CEILCHK PROCESSED ' WS-TOTAL-PROCESSED ' CUSTOMERS'.
+           DISPLAY 'CEILCHK FOUND ' WS-TOTAL-EXCEPTIONS ' EXCEPTIONS'.
+       END-8000-FINALIZE.
+           EXIT.

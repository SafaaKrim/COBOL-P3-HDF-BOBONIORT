@@ -0,0 +1,356 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. hshrpt.
+       AUTHOR. Martial.
+
+      ******************************************************************
+      *    Household consolidation report: given one household member  *
+      *    (same LK-CUSTOMER lookup as READ-CONTRACT), pulls together  *
+      *    the CUSTOMER_REIMBURSEMENT ceilings and current              *
+      *    CUSTOMER_REIMBURSEMENT_CONSUMPTION for every other customer  *
+      *    sharing the same WS-CUS-COUPLE code, so a family's combined  *
+      *    entitlement and usage per category can be read in one shot. *
+      *    WS-CUS-NBCHILDREN is summed across the household members     *
+      *    found, since dependent children are not themselves stored   *
+      *    as separate CUSTOMER rows anywhere in this system.          *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO WS-PRINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRINT-PATH            PIC X(100) VALUE 'hshrpt.prt'.
+       01  WS-PRINT-STATUS          PIC X(02) VALUE SPACES.
+
+       01  WS-CUSTOMER-NAME         PIC X(45).
+       01  WS-TODAY                 PIC X(21).
+       01  WS-RUN-DATE              PIC X(10).
+       01  WS-MEMBER-COUNT          PIC 9(03) VALUE 0.
+       01  WS-HH-CHILDREN-TOTAL     PIC 9(04) VALUE 0.
+
+       01  WS-MEM-UUID              PIC X(36).
+       01  WS-MEM-FIRSTNAME         PIC X(20).
+       01  WS-MEM-LASTNAME          PIC X(20).
+       01  WS-MEM-NBCHILDREN        PIC 9(03).
+       01  WS-MEM-FOUND-CONTRACT    PIC X(01) VALUE 'N'.
+           88 WS-MEM-HAS-CONTRACT       VALUE 'Y'.
+
+       01  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+           88 WS-END-OF-CURSOR          VALUE 'Y'.
+
+       01  WS-CAT-IDX               PIC 9(02).
+       01  WS-MEM-CAT-TABLE.
+           03 WS-MEM-CAT-ENTRY OCCURS 8 TIMES.
+              05 WS-MEM-CAT-CODE    PIC X(03).
+              05 WS-MEM-CAT-CEILING PIC 9(03).
+
+       01  WS-HH-CAT-TABLE.
+           03 WS-HH-CAT-ENTRY OCCURS 8 TIMES.
+              05 WS-HH-CAT-CODE     PIC X(03).
+              05 WS-HH-CAT-LABEL    PIC X(20).
+              05 WS-HH-CEILING-TOTAL   PIC 9(05).
+              05 WS-HH-CONSUMED-TOTAL  PIC S9(7)V99.
+
+       01  WS-HH-REMAINING          PIC S9(7)V99.
+
+           COPY 'cust-ws.cpy'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC X(05) VALUE 'cobol'.
+       01  PASSWD   PIC X(10) VALUE 'cbl85'.
+
+       01  SQL-UUID-CUSTOMER        PIC X(36).
+       01  SQL-COUPLE-CODE          PIC X(05).
+       01  SQL-RUN-DATE             PIC X(10).
+           COPY 'reimb-sql.cpy'.
+       01  SQL-CATEGORY-CODE        PIC X(03).
+       01  SQL-CONSUMED             PIC S9(7)V99.
+       01  SQL-MEM-FIRSTNAME        PIC X(20).
+       01  SQL-MEM-LASTNAME         PIC X(20).
+       01  SQL-MEM-NBCHILDREN       PIC 9(03).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+           COPY 'cust-lk.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER.
+
+       0000-START-MAIN.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           OPEN OUTPUT PRINT-FILE.
+
+           PERFORM 1000-PREPARE-START
+              THRU END-1000-PREPARE-START.
+
+           MOVE WS-CUS-UUID       TO WS-MEM-UUID.
+           MOVE WS-CUS-FIRSTNAME  TO WS-MEM-FIRSTNAME.
+           MOVE WS-CUS-LASTNAME   TO WS-MEM-LASTNAME.
+           MOVE WS-CUS-NBCHILDREN TO WS-MEM-NBCHILDREN.
+           PERFORM 3000-ACCUMULATE-MEMBER
+              THRU END-3000-ACCUMULATE-MEMBER.
+
+           IF WS-CUS-COUPLE NOT = SPACES
+               PERFORM 2000-SELECT-HOUSEHOLD
+                  THRU END-2000-SELECT-HOUSEHOLD
+               PERFORM 2100-PROCESS-HOUSEHOLD-CURSOR
+                  THRU END-2100-PROCESS-HOUSEHOLD-CURSOR
+                  UNTIL WS-END-OF-CURSOR
+           END-IF.
+
+           PERFORM 4000-PRINT-REPORT
+              THRU END-4000-PRINT-REPORT.
+
+           CLOSE PRINT-FILE.
+       0000-END-MAIN.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Déplace le Customer de la linkage vers celui de la WS  *
+      *    et initialise le tableau de catégories (libellés/totaux).   *
+      ******************************************************************
+       1000-PREPARE-START.
+           MOVE LK-CUSTOMER TO WS-CUSTOMER.
+
+           STRING FUNCTION TRIM (WS-CUS-FIRSTNAME)
+                  SPACE
+                  FUNCTION TRIM (WS-CUS-LASTNAME)
+                  SPACE
+                  WS-CUS-CODE-SECU
+           DELIMITED BY SIZE
+           INTO WS-CUSTOMER-NAME.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY(1:4) '-' WS-TODAY(5:2) '-' WS-TODAY(7:2)
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+           MOVE WS-RUN-DATE TO SQL-RUN-DATE.
+
+           PERFORM 1100-INIT-CATEGORY-TABLE
+              THRU END-1100-INIT-CATEGORY-TABLE.
+       END-1000-PREPARE-START.
+           EXIT.
+
+       1100-INIT-CATEGORY-TABLE.
+           MOVE 'DOC' TO WS-HH-CAT-CODE (1).
+           MOVE 'DOCTOR'              TO WS-HH-CAT-LABEL (1).
+           MOVE 'PAR' TO WS-HH-CAT-CODE (2).
+           MOVE 'PARMEDICAL'         TO WS-HH-CAT-LABEL (2).
+           MOVE 'HOS' TO WS-HH-CAT-CODE (3).
+           MOVE 'HOSPITAL'           TO WS-HH-CAT-LABEL (3).
+           MOVE 'SGL' TO WS-HH-CAT-CODE (4).
+           MOVE 'SINGLE GLASSES'     TO WS-HH-CAT-LABEL (4).
+           MOVE 'PGL' TO WS-HH-CAT-CODE (5).
+           MOVE 'PROGRESSIVE GLASSES' TO WS-HH-CAT-LABEL (5).
+           MOVE 'MOL' TO WS-HH-CAT-CODE (6).
+           MOVE 'MOLAR CROWNS'       TO WS-HH-CAT-LABEL (6).
+           MOVE 'NMO' TO WS-HH-CAT-CODE (7).
+           MOVE 'NON MOLAR CROWNS'   TO WS-HH-CAT-LABEL (7).
+           MOVE 'DES' TO WS-HH-CAT-CODE (8).
+           MOVE 'DESCALINGS'         TO WS-HH-CAT-LABEL (8).
+
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1 UNTIL WS-CAT-IDX > 8
+               MOVE 0 TO WS-HH-CEILING-TOTAL  (WS-CAT-IDX)
+               MOVE 0 TO WS-HH-CONSUMED-TOTAL (WS-CAT-IDX)
+           END-PERFORM.
+       END-1100-INIT-CATEGORY-TABLE.
+           EXIT.
+
+      ******************************************************************
+      *    Every other CUSTOMER row sharing this member's COUPLE code. *
+      ******************************************************************
+       2000-SELECT-HOUSEHOLD.
+           MOVE WS-CUS-UUID   TO SQL-UUID-CUSTOMER.
+           MOVE WS-CUS-COUPLE TO SQL-COUPLE-CODE.
+
+           EXEC SQL
+               DECLARE CRSHOUSE CURSOR FOR
+               SELECT UUID_CUSTOMER, FIRSTNAME, LASTNAME, NBCHILDREN
+               FROM CUSTOMER
+               WHERE COUPLE = :SQL-COUPLE-CODE
+                 AND UUID_CUSTOMER <> :SQL-UUID-CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSHOUSE
+           END-EXEC.
+       END-2000-SELECT-HOUSEHOLD.
+           EXIT.
+
+       2100-PROCESS-HOUSEHOLD-CURSOR.
+           EXEC SQL
+               FETCH CRSHOUSE
+               INTO :SQL-UUID-CUSTOMER, :SQL-MEM-FIRSTNAME,
+                    :SQL-MEM-LASTNAME, :SQL-MEM-NBCHILDREN
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE SQL-UUID-CUSTOMER   TO WS-MEM-UUID
+                   MOVE SQL-MEM-FIRSTNAME   TO WS-MEM-FIRSTNAME
+                   MOVE SQL-MEM-LASTNAME    TO WS-MEM-LASTNAME
+                   MOVE SQL-MEM-NBCHILDREN  TO WS-MEM-NBCHILDREN
+                   PERFORM 3000-ACCUMULATE-MEMBER
+                      THRU END-3000-ACCUMULATE-MEMBER
+               WHEN 100
+                   SET WS-END-OF-CURSOR TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR FETCHING CURSOR CRSHOUSE:'
+                   SPACE SQLCODE
+                   SET WS-END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+       END-2100-PROCESS-HOUSEHOLD-CURSOR.
+           EXIT.
+
+      ******************************************************************
+      *    Adds one household member's ceilings and current-period     *
+      *    consumption into the running household totals. A member     *
+      *    with no CUSTOMER_REIMBURSEMENT row simply contributes zero. *
+      ******************************************************************
+       3000-ACCUMULATE-MEMBER.
+           MOVE WS-MEM-UUID TO SQL-UUID-CUSTOMER.
+           MOVE 'N'         TO WS-MEM-FOUND-CONTRACT.
+
+           EXEC SQL
+               SELECT REIMBURSEMENT_DOCTOR,
+                      REIMBURSEMENT_PARMEDICAL,
+                      REIMBURSEMENT_HOSPITAL,
+                      REIMBURSEMENT_SINGLE_GLASSES,
+                      REIMBURSEMENT_PROGRESSIVE_GLASSES,
+                      REIMBURSEMENT_MOLAR_CROWNS,
+                      REIMBURSEMENT_NON_MOLAR_CROWNS,
+                      REIMBURSEMENT_DESCALINGS
+               INTO :SQL-DOCTOR, :SQL-PARMEDICAL, :SQL-HOSPITAL,
+                    :SQL-S-GLASSES, :SQL-P-GLASSES, :SQL-MOLAR,
+                    :SQL-NON-MOLAR, :SQL-DESCALINGS
+               FROM CUSTOMER_REIMBURSEMENT
+               WHERE UUID_CUSTOMER = :SQL-UUID-CUSTOMER
+                 AND EFFECTIVE_TO IS NULL
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               SET WS-MEM-HAS-CONTRACT TO TRUE
+
+               MOVE 'DOC' TO WS-MEM-CAT-CODE (1)
+               MOVE SQL-DOCTOR      TO WS-MEM-CAT-CEILING (1)
+               MOVE 'PAR' TO WS-MEM-CAT-CODE (2)
+               MOVE SQL-PARMEDICAL  TO WS-MEM-CAT-CEILING (2)
+               MOVE 'HOS' TO WS-MEM-CAT-CODE (3)
+               MOVE SQL-HOSPITAL    TO WS-MEM-CAT-CEILING (3)
+               MOVE 'SGL' TO WS-MEM-CAT-CODE (4)
+               MOVE SQL-S-GLASSES   TO WS-MEM-CAT-CEILING (4)
+               MOVE 'PGL' TO WS-MEM-CAT-CODE (5)
+               MOVE SQL-P-GLASSES   TO WS-MEM-CAT-CEILING (5)
+               MOVE 'MOL' TO WS-MEM-CAT-CODE (6)
+               MOVE SQL-MOLAR       TO WS-MEM-CAT-CEILING (6)
+               MOVE 'NMO' TO WS-MEM-CAT-CODE (7)
+               MOVE SQL-NON-MOLAR   TO WS-MEM-CAT-CEILING (7)
+               MOVE 'DES' TO WS-MEM-CAT-CODE (8)
+               MOVE SQL-DESCALINGS  TO WS-MEM-CAT-CEILING (8)
+
+               PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                       UNTIL WS-CAT-IDX > 8
+                   PERFORM 3100-ACCUMULATE-CATEGORY
+                      THRU END-3100-ACCUMULATE-CATEGORY
+               END-PERFORM
+           END-IF.
+
+           ADD 1 TO WS-MEMBER-COUNT.
+           ADD WS-MEM-NBCHILDREN TO WS-HH-CHILDREN-TOTAL.
+       END-3000-ACCUMULATE-MEMBER.
+           EXIT.
+
+       3100-ACCUMULATE-CATEGORY.
+           MOVE WS-MEM-CAT-CODE (WS-CAT-IDX) TO SQL-CATEGORY-CODE.
+
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT_CONSUMED), 0)
+               INTO :SQL-CONSUMED
+               FROM CUSTOMER_REIMBURSEMENT_CONSUMPTION
+               WHERE UUID_CUSTOMER  = :SQL-UUID-CUSTOMER
+                 AND CLAIM_CATEGORY = :SQL-CATEGORY-CODE
+                 AND :SQL-RUN-DATE  >= PERIOD_START_DATE
+                 AND :SQL-RUN-DATE  <  PERIOD_END_DATE
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 0 TO SQL-CONSUMED
+           END-IF.
+
+           ADD WS-MEM-CAT-CEILING (WS-CAT-IDX)
+               TO WS-HH-CEILING-TOTAL (WS-CAT-IDX).
+           ADD SQL-CONSUMED
+               TO WS-HH-CONSUMED-TOTAL (WS-CAT-IDX).
+       END-3100-ACCUMULATE-CATEGORY.
+           EXIT.
+
+      ******************************************************************
+      *    Household identity block plus one combined-total line per  *
+      *    category, flagging any category the household has already  *
+      *    used up between all its members.                            *
+      ******************************************************************
+       4000-PRINT-REPORT.
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'HOUSEHOLD REIMBURSEMENT REPORT FOR ' WS-CUSTOMER-NAME
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'HOUSEHOLD MEMBERS   : ' WS-MEMBER-COUNT
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'DEPENDENT CHILDREN  : ' WS-HH-CHILDREN-TOTAL
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1 UNTIL WS-CAT-IDX > 8
+               PERFORM 4100-PRINT-CATEGORY-LINE
+                  THRU END-4100-PRINT-CATEGORY-LINE
+           END-PERFORM.
+       END-4000-PRINT-REPORT.
+           EXIT.
+
+       4100-PRINT-CATEGORY-LINE.
+           COMPUTE WS-HH-REMAINING =
+               WS-HH-CEILING-TOTAL (WS-CAT-IDX)
+             - WS-HH-CONSUMED-TOTAL (WS-CAT-IDX).
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING WS-HH-CAT-LABEL (WS-CAT-IDX)
+                  ': CEILING=' WS-HH-CEILING-TOTAL (WS-CAT-IDX)
+                  ' CONSUMED=' WS-HH-CONSUMED-TOTAL (WS-CAT-IDX)
+                  ' REMAINING=' WS-HH-REMAINING
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           IF WS-HH-CEILING-TOTAL (WS-CAT-IDX) > 0
+              AND WS-HH-REMAINING <= 0
+               MOVE SPACES TO PRINT-RECORD
+               STRING '   *** HOUSEHOLD CAP EXCEEDED FOR '
+                      WS-HH-CAT-LABEL (WS-CAT-IDX) ' ***'
+                   DELIMITED BY SIZE INTO PRINT-RECORD
+               WRITE PRINT-RECORD
+           END-IF.
+       END-4100-PRINT-CATEGORY-LINE.
+           EXIT.

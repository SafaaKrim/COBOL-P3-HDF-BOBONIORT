@@ -0,0 +1,94 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. audtrl.
+       AUTHOR. Martial.
+
+      ******************************************************************
+      *    Shared audit-trail writer. Callers (MODIFY-CONTRACT and any  *
+      *    future program that updates CUSTOMER or CUSTOMER_           *
+      *    REIMBURSEMENT) CALL this once per changed field, passing the *
+      *    table/key/field/old/new/operator in LK-AUDIT-ENTRY. Inserts  *
+      *    one AUDIT_TRAIL row and leaves CONNECT/COMMIT/DISCONNECT to  *
+      *    the caller, so the audit row lands in the same unit of work  *
+      *    as the update it documents.                                 *
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SEQ                   PIC 9(04) VALUE 0.
+       01  WS-TODAY                 PIC X(21).
+       01  WS-TIMESTAMP             PIC X(20).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  SQL-AUDIT-ID             PIC X(36).
+       01  SQL-TABLE-NAME           PIC X(30).
+       01  SQL-KEY-UUID             PIC X(36).
+       01  SQL-FIELD-NAME           PIC X(30).
+       01  SQL-OLD-VALUE            PIC X(40).
+       01  SQL-NEW-VALUE            PIC X(40).
+       01  SQL-OPERATOR-ID          PIC X(20).
+       01  SQL-TIMESTAMP            PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+           COPY 'audit-lk.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-AUDIT-ENTRY.
+
+       0000-START-MAIN.
+           PERFORM 1000-BUILD-AUDIT-ID
+              THRU END-1000-BUILD-AUDIT-ID.
+
+           PERFORM 2000-INSERT-AUDIT-ROW
+              THRU END-2000-INSERT-AUDIT-ROW.
+       0000-END-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    AUDIT_ID = first 8 chars of the key UUID + timestamp + an   *
+      *    in-run sequence number, so repeated calls in the same       *
+      *    program run (one per changed field) stay unique.            *
+      ******************************************************************
+       1000-BUILD-AUDIT-ID.
+           ADD 1 TO WS-SEQ.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY (1:4) '-' WS-TODAY (5:2) '-' WS-TODAY (7:2)
+                  '-' WS-TODAY (9:2) '.' WS-TODAY (11:2) '.'
+                  WS-TODAY (13:2)
+               DELIMITED BY SIZE INTO WS-TIMESTAMP.
+
+           STRING LK-AUDIT-KEY-UUID (1:8) '-' WS-TODAY (1:14) '-'
+                  WS-SEQ
+               DELIMITED BY SIZE INTO SQL-AUDIT-ID.
+       END-1000-BUILD-AUDIT-ID.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       2000-INSERT-AUDIT-ROW.
+           MOVE LK-AUDIT-TABLE-NAME  TO SQL-TABLE-NAME.
+           MOVE LK-AUDIT-KEY-UUID    TO SQL-KEY-UUID.
+           MOVE LK-AUDIT-FIELD-NAME  TO SQL-FIELD-NAME.
+           MOVE LK-AUDIT-OLD-VALUE   TO SQL-OLD-VALUE.
+           MOVE LK-AUDIT-NEW-VALUE   TO SQL-NEW-VALUE.
+           MOVE LK-AUDIT-OPERATOR-ID TO SQL-OPERATOR-ID.
+           MOVE WS-TIMESTAMP         TO SQL-TIMESTAMP.
+
+           EXEC SQL
+               INSERT INTO AUDIT_TRAIL
+                   (AUDIT_ID, TABLE_NAME, KEY_UUID, FIELD_NAME,
+                    OLD_VALUE, NEW_VALUE, OPERATOR_ID, CHANGE_TIMESTAMP)
+               VALUES
+                   (:SQL-AUDIT-ID, :SQL-TABLE-NAME, :SQL-KEY-UUID,
+                    :SQL-FIELD-NAME, :SQL-OLD-VALUE, :SQL-NEW-VALUE,
+                    :SQL-OPERATOR-ID, :SQL-TIMESTAMP)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'ERROR WRITING AUDIT_TRAIL:' SPACE SQLCODE
+           END-IF.
+       END-2000-INSERT-AUDIT-ROW.
+           EXIT.

@@ -0,0 +1,46 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. provchk.
+       AUTHOR. Martial.
+
+      ******************************************************************
+      *    Shared out-of-network validation step. Callers (doctor-     *
+      *    visit claim entry, and any READ-CONTRACT-style lookup that  *
+      *    wants to flag WS-CUS-DOCTOR) CALL this with a provider code *
+      *    in LK-PRV-PROVIDER-CODE and read back LK-PRV-IN-NETWORK     *
+      *    ('Y'/'N'). Runs inside the caller's SQL connection, like    *
+      *    AUDIT-LOG, so it neither CONNECTs/DISCONNECTs nor COMMITs.  *
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  SQL-PROVIDER-CODE        PIC X(10).
+       01  SQL-PROVIDER-COUNT       PIC 9(05).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+           COPY 'provider-lk.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-PROVIDER-CHECK.
+
+       0000-START-MAIN.
+           MOVE LK-PRV-PROVIDER-CODE TO SQL-PROVIDER-CODE.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :SQL-PROVIDER-COUNT
+               FROM PROVIDER_NETWORK
+               WHERE PROVIDER_CODE = :SQL-PROVIDER-CODE
+           END-EXEC.
+
+           IF SQLCODE = ZERO AND SQL-PROVIDER-COUNT > 0
+               SET LK-PRV-IS-IN-NETWORK TO TRUE
+           ELSE
+               MOVE 'N' TO LK-PRV-IN-NETWORK
+           END-IF.
+       0000-END-MAIN.
+           GOBACK.

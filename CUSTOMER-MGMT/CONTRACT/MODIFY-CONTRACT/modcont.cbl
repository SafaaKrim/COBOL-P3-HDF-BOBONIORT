@@ -0,0 +1,374 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. modcont.
+       AUTHOR. Martial.
+
+      ******************************************************************
+      *    Maintenance transaction for CUSTOMER_REIMBURSEMENT.         *
+      *    Reached from READ-CONTRACT (readcont.cbl) via               *
+      *    SC-MODIFY-CONTRACT; shows the operator the current ceilings *
+      *    next to editable new values, then asks for a Y/N confirm    *
+      *    before committing the UPDATE. Runs inside the caller's SQL  *
+      *    connection, so it COMMITs its own unit of work but leaves   *
+      *    CONNECT/DISCONNECT to whoever owns the transaction.         *
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SC-CONFIRM              PIC X(01).
+           88 CONFIRM-UPDATE           VALUE 'Y' 'y'.
+
+       01  WS-SCREEN-SWITCH        PIC X(01) VALUE 'N'.
+           88 WS-EXIT-SCREEN           VALUE 'Y'.
+
+       01  WS-VALID-SWITCH         PIC X(01).
+           88 WS-VALUES-VALID          VALUE 'Y'.
+           88 WS-VALUES-INVALID        VALUE 'N'.
+
+           COPY 'reimb-ws.cpy'.
+
+       01  WS-NEW-DOCTOR           PIC X(03).
+       01  WS-NEW-PARMEDICAL       PIC X(03).
+       01  WS-NEW-HOSPITAL         PIC X(03).
+       01  WS-NEW-S-GLASSES        PIC X(03).
+       01  WS-NEW-P-GLASSES        PIC X(03).
+       01  WS-NEW-MOLAR            PIC X(03).
+       01  WS-NEW-NON-MOLAR        PIC X(03).
+       01  WS-NEW-DESCALINGS       PIC X(03).
+
+       01  WS-CUSTOMER-NAME        PIC X(45).
+       01  WS-OPERATOR-ID          PIC X(20).
+
+       01  WS-TODAY                PIC X(21).
+       01  WS-TODAY-DATE           PIC X(10).
+       01  WS-NEW-REIM-NUM         PIC X(10).
+       01  WS-REIM-SEQ             PIC 9(02) VALUE 0.
+
+       01  WS-AUDIT-IDX            PIC 9(02).
+       01  WS-AUDIT-FIELD-TABLE.
+           03 WS-AUDIT-FIELD-ENTRY OCCURS 8 TIMES.
+              05 WS-AUDIT-COL-NAME   PIC X(30).
+              05 WS-AUDIT-COL-OLD    PIC X(03).
+              05 WS-AUDIT-COL-NEW    PIC X(03).
+
+           COPY 'cust-ws.cpy'.
+           COPY 'audit-ws.cpy'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY 'reimb-sql.cpy'.
+       01  SQL-NEW-DOCTOR      PIC 9(03).
+       01  SQL-NEW-PARMEDICAL  PIC 9(03).
+       01  SQL-NEW-HOSPITAL    PIC 9(03).
+       01  SQL-NEW-S-GLASSES   PIC 9(03).
+       01  SQL-NEW-P-GLASSES   PIC 9(03).
+       01  SQL-NEW-MOLAR       PIC 9(03).
+       01  SQL-NEW-NON-MOLAR   PIC 9(03).
+       01  SQL-NEW-DESCALINGS  PIC 9(03).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+           COPY 'cust-lk.cpy'.
+
+       SCREEN SECTION.
+           COPY 'screen-modify-contract.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER.
+
+       0000-START-MAIN.
+           DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+
+           PERFORM 1000-PREPARE-SCREEN-START
+              THRU END-1000-PREPARE-SCREEN.
+
+           PERFORM 2000-SELECT-CURRENT
+              THRU END-2000-SELECT-CURRENT.
+
+           PERFORM 3000-START-FETCH
+              THRU END-3000-FETCH.
+
+           PERFORM 4000-PROCESS-SCREEN-START
+              THRU END-4000-PROCESS-SCREEN
+              UNTIL WS-EXIT-SCREEN.
+       0000-END-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Déplace le Customer de la linkage vers celui de la WS  *
+      *    et créer un STRIN Nom Prénom NumSécu pour SCREEN SECTION.   *
+      ******************************************************************
+       1000-PREPARE-SCREEN-START.
+           MOVE LK-CUSTOMER TO WS-CUSTOMER.
+
+           STRING FUNCTION TRIM (WS-CUS-FIRSTNAME)
+                  SPACE
+                  FUNCTION TRIM (WS-CUS-LASTNAME)
+                  SPACE
+                  WS-CUS-CODE-SECU
+           DELIMITED BY SIZE
+           INTO WS-CUSTOMER-NAME.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY (1:4) '-' WS-TODAY (5:2) '-' WS-TODAY (7:2)
+               DELIMITED BY SIZE INTO WS-TODAY-DATE.
+       END-1000-PREPARE-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       2000-SELECT-CURRENT.
+           EXEC SQL
+               DECLARE CRSMOD CURSOR FOR
+               SELECT REIMBURSEMENT_NUM,
+                      REIMBURSEMENT_CREATE_DATE,
+                      REIMBURSEMENT_DOCTOR,
+                      REIMBURSEMENT_PARMEDICAL,
+                      REIMBURSEMENT_HOSPITAL,
+                      REIMBURSEMENT_SINGLE_GLASSES,
+                      REIMBURSEMENT_PROGRESSIVE_GLASSES,
+                      REIMBURSEMENT_MOLAR_CROWNS,
+                      REIMBURSEMENT_NON_MOLAR_CROWNS,
+                      REIMBURSEMENT_DESCALINGS
+               FROM CUSTOMER_REIMBURSEMENT
+               WHERE UUID_CUSTOMER = :WS-CUS-UUID
+                 AND EFFECTIVE_TO IS NULL
+           END-EXEC.
+       END-2000-SELECT-CURRENT.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       3000-START-FETCH.
+           EXEC SQL
+               OPEN CRSMOD
+           END-EXEC.
+
+           EXEC SQL
+               FETCH CRSMOD
+               INTO :SQL-REIM-NUM,
+                    :SQL-CREATE-DATE,
+                    :SQL-DOCTOR,
+                    :SQL-PARMEDICAL,
+                    :SQL-HOSPITAL,
+                    :SQL-S-GLASSES,
+                    :SQL-P-GLASSES,
+                    :SQL-MOLAR,
+                    :SQL-NON-MOLAR,
+                    :SQL-DESCALINGS
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   PERFORM 3100-START-HANDLE THRU END-3100-HANDLE
+               WHEN 100
+                   DISPLAY 'NO CONTRACT FOUND FOR THIS CUSTOMER'
+                   SET WS-EXIT-SCREEN TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR FETCHING CURSOR CRSMOD:'
+                   SPACE SQLCODE
+                   SET WS-EXIT-SCREEN TO TRUE
+           END-EVALUATE.
+
+           EXEC SQL
+               CLOSE CRSMOD
+           END-EXEC.
+       END-3000-FETCH.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Place les plafonds lus en "avant" et les pré-charge    *
+      *    comme valeur par défaut des champs "après" éditables.       *
+      ******************************************************************
+       3100-START-HANDLE.
+           MOVE SQL-REIM-NUM    TO WS-REIM-NUM.
+           MOVE SQL-CREATE-DATE TO WS-CREATE-DATE.
+           MOVE SQL-DOCTOR      TO WS-DOCTOR.
+           MOVE SQL-PARMEDICAL  TO WS-PARMEDICAL.
+           MOVE SQL-HOSPITAL    TO WS-HOSPITAL.
+           MOVE SQL-S-GLASSES   TO WS-S-GLASSES.
+           MOVE SQL-P-GLASSES   TO WS-P-GLASSES.
+           MOVE SQL-MOLAR       TO WS-MOLAR.
+           MOVE SQL-NON-MOLAR   TO WS-NON-MOLAR.
+           MOVE SQL-DESCALINGS  TO WS-DESCALINGS.
+
+           MOVE WS-DOCTOR       TO WS-NEW-DOCTOR.
+           MOVE WS-PARMEDICAL   TO WS-NEW-PARMEDICAL.
+           MOVE WS-HOSPITAL     TO WS-NEW-HOSPITAL.
+           MOVE WS-S-GLASSES    TO WS-NEW-S-GLASSES.
+           MOVE WS-P-GLASSES    TO WS-NEW-P-GLASSES.
+           MOVE WS-MOLAR        TO WS-NEW-MOLAR.
+           MOVE WS-NON-MOLAR    TO WS-NEW-NON-MOLAR.
+           MOVE WS-DESCALINGS   TO WS-NEW-DESCALINGS.
+       END-3100-HANDLE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Affiche avant/après, capture les nouvelles valeurs et  *
+      *    route vers la mise à jour si le réviseur confirme par Y.    *
+      ******************************************************************
+       4000-PROCESS-SCREEN-START.
+           MOVE SPACES TO SC-CONFIRM.
+
+           ACCEPT SCREEN-MODIFY-CONTRACT.
+
+           EVALUATE TRUE
+               WHEN CONFIRM-UPDATE
+                   PERFORM 4100-VALIDATE-NEW-VALUES
+                      THRU END-4100-VALIDATE-NEW-VALUES
+                   IF WS-VALUES-VALID
+                       PERFORM 5000-UPDATE-CONTRACT
+                          THRU END-5000-UPDATE-CONTRACT
+                       SET WS-EXIT-SCREEN TO TRUE
+                   ELSE
+                       DISPLAY
+                           'ALL CEILINGS MUST BE NUMERIC - RE-ENTER'
+                   END-IF
+               WHEN OTHER
+                   SET WS-EXIT-SCREEN TO TRUE
+           END-EVALUATE.
+       END-4000-PROCESS-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Refuse une mise à jour si un des huit plafonds saisis  *
+      *    n'est pas numérique, avant toute écriture en base.          *
+      ******************************************************************
+       4100-VALIDATE-NEW-VALUES.
+           SET WS-VALUES-VALID TO TRUE.
+           IF WS-NEW-DOCTOR     IS NOT NUMERIC
+           OR WS-NEW-PARMEDICAL IS NOT NUMERIC
+           OR WS-NEW-HOSPITAL   IS NOT NUMERIC
+           OR WS-NEW-S-GLASSES  IS NOT NUMERIC
+           OR WS-NEW-P-GLASSES  IS NOT NUMERIC
+           OR WS-NEW-MOLAR      IS NOT NUMERIC
+           OR WS-NEW-NON-MOLAR  IS NOT NUMERIC
+           OR WS-NEW-DESCALINGS IS NOT NUMERIC
+               SET WS-VALUES-INVALID TO TRUE
+           END-IF.
+       END-4100-VALIDATE-NEW-VALUES.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Closes out the current row (EFFECTIVE_TO = today) and  *
+      *    INSERTs a new one carrying the confirmed values, instead of *
+      *    updating ceilings in place, so REQ-CONTRACT-AS-OF can still *
+      *    see what was in force on an earlier date.                   *
+      *    REIMBURSEMENT_CREATE_DATE is carried forward unchanged so   *
+      *    CEILING-CHECK/CLAIM-POST keep computing the same annual     *
+      *    anniversary window across every amendment.                  *
+      ******************************************************************
+       5000-UPDATE-CONTRACT.
+           MOVE WS-NEW-DOCTOR     TO SQL-NEW-DOCTOR.
+           MOVE WS-NEW-PARMEDICAL TO SQL-NEW-PARMEDICAL.
+           MOVE WS-NEW-HOSPITAL   TO SQL-NEW-HOSPITAL.
+           MOVE WS-NEW-S-GLASSES  TO SQL-NEW-S-GLASSES.
+           MOVE WS-NEW-P-GLASSES  TO SQL-NEW-P-GLASSES.
+           MOVE WS-NEW-MOLAR      TO SQL-NEW-MOLAR.
+           MOVE WS-NEW-NON-MOLAR  TO SQL-NEW-NON-MOLAR.
+           MOVE WS-NEW-DESCALINGS TO SQL-NEW-DESCALINGS.
+
+           ADD 1 TO WS-REIM-SEQ.
+           STRING WS-CUS-UUID (1:2) WS-TODAY (9:6) WS-REIM-SEQ
+               DELIMITED BY SIZE INTO WS-NEW-REIM-NUM.
+
+           EXEC SQL
+               UPDATE CUSTOMER_REIMBURSEMENT
+               SET EFFECTIVE_TO = :WS-TODAY-DATE
+               WHERE REIMBURSEMENT_NUM = :SQL-REIM-NUM
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               EXEC SQL
+                   INSERT INTO CUSTOMER_REIMBURSEMENT
+                       (REIMBURSEMENT_NUM, UUID_CUSTOMER,
+                        REIMBURSEMENT_CREATE_DATE,
+                        REIMBURSEMENT_DOCTOR,
+                        REIMBURSEMENT_PARMEDICAL,
+                        REIMBURSEMENT_HOSPITAL,
+                        REIMBURSEMENT_SINGLE_GLASSES,
+                        REIMBURSEMENT_PROGRESSIVE_GLASSES,
+                        REIMBURSEMENT_MOLAR_CROWNS,
+                        REIMBURSEMENT_NON_MOLAR_CROWNS,
+                        REIMBURSEMENT_DESCALINGS,
+                        EFFECTIVE_FROM, EFFECTIVE_TO)
+                   VALUES
+                       (:WS-NEW-REIM-NUM, :WS-CUS-UUID,
+                        :SQL-CREATE-DATE, :SQL-NEW-DOCTOR,
+                        :SQL-NEW-PARMEDICAL, :SQL-NEW-HOSPITAL,
+                        :SQL-NEW-S-GLASSES, :SQL-NEW-P-GLASSES,
+                        :SQL-NEW-MOLAR, :SQL-NEW-NON-MOLAR,
+                        :SQL-NEW-DESCALINGS, :WS-TODAY-DATE, NULL)
+               END-EXEC
+           END-IF.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   PERFORM 5100-WRITE-AUDIT-ROWS
+                      THRU END-5100-WRITE-AUDIT-ROWS
+                   EXEC SQL COMMIT WORK END-EXEC
+                   DISPLAY 'CONTRACT UPDATED'
+               WHEN OTHER
+                   EXEC SQL ROLLBACK WORK END-EXEC
+                   DISPLAY 'ERROR UPDATING CUSTOMER_REIMBURSEMENT:'
+                   SPACE SQLCODE
+           END-EVALUATE.
+       END-5000-UPDATE-CONTRACT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Inscrit une ligne AUDIT_TRAIL par plafond réellement    *
+      *    modifié, dans la même unité de travail que la mise à jour.  *
+      ******************************************************************
+       5100-WRITE-AUDIT-ROWS.
+           MOVE 'REIMBURSEMENT_DOCTOR'     TO WS-AUDIT-COL-NAME (1).
+           MOVE WS-DOCTOR                  TO WS-AUDIT-COL-OLD (1).
+           MOVE WS-NEW-DOCTOR              TO WS-AUDIT-COL-NEW (1).
+           MOVE 'REIMBURSEMENT_PARMEDICAL' TO WS-AUDIT-COL-NAME (2).
+           MOVE WS-PARMEDICAL              TO WS-AUDIT-COL-OLD (2).
+           MOVE WS-NEW-PARMEDICAL          TO WS-AUDIT-COL-NEW (2).
+           MOVE 'REIMBURSEMENT_HOSPITAL'   TO WS-AUDIT-COL-NAME (3).
+           MOVE WS-HOSPITAL                TO WS-AUDIT-COL-OLD (3).
+           MOVE WS-NEW-HOSPITAL            TO WS-AUDIT-COL-NEW (3).
+           MOVE 'REIMBURSEMENT_SINGLE_GLASSES'
+                                            TO WS-AUDIT-COL-NAME (4).
+           MOVE WS-S-GLASSES                TO WS-AUDIT-COL-OLD (4).
+           MOVE WS-NEW-S-GLASSES            TO WS-AUDIT-COL-NEW (4).
+           MOVE 'REIMBURSEMENT_PROGRESSIVE_GLASSES'
+                                            TO WS-AUDIT-COL-NAME (5).
+           MOVE WS-P-GLASSES                TO WS-AUDIT-COL-OLD (5).
+           MOVE WS-NEW-P-GLASSES            TO WS-AUDIT-COL-NEW (5).
+           MOVE 'REIMBURSEMENT_MOLAR_CROWNS'
+                                            TO WS-AUDIT-COL-NAME (6).
+           MOVE WS-MOLAR                    TO WS-AUDIT-COL-OLD (6).
+           MOVE WS-NEW-MOLAR                TO WS-AUDIT-COL-NEW (6).
+           MOVE 'REIMBURSEMENT_NON_MOLAR_CROWNS'
+                                            TO WS-AUDIT-COL-NAME (7).
+           MOVE WS-NON-MOLAR                TO WS-AUDIT-COL-OLD (7).
+           MOVE WS-NEW-NON-MOLAR            TO WS-AUDIT-COL-NEW (7).
+           MOVE 'REIMBURSEMENT_DESCALINGS'  TO WS-AUDIT-COL-NAME (8).
+           MOVE WS-DESCALINGS               TO WS-AUDIT-COL-OLD (8).
+           MOVE WS-NEW-DESCALINGS           TO WS-AUDIT-COL-NEW (8).
+
+           PERFORM VARYING WS-AUDIT-IDX FROM 1 BY 1
+                   UNTIL WS-AUDIT-IDX > 8
+               IF WS-AUDIT-COL-OLD (WS-AUDIT-IDX) NOT =
+                  WS-AUDIT-COL-NEW (WS-AUDIT-IDX)
+                   MOVE 'CUSTOMER_REIMBURSEMENT'
+                       TO WS-AUDIT-TABLE-NAME
+                   MOVE WS-CUS-UUID          TO WS-AUDIT-KEY-UUID
+                   MOVE WS-AUDIT-COL-NAME (WS-AUDIT-IDX)
+                       TO WS-AUDIT-FIELD-NAME
+                   MOVE WS-AUDIT-COL-OLD (WS-AUDIT-IDX)
+                       TO WS-AUDIT-OLD-VALUE
+                   MOVE WS-AUDIT-COL-NEW (WS-AUDIT-IDX)
+                       TO WS-AUDIT-NEW-VALUE
+                   MOVE WS-OPERATOR-ID      TO WS-AUDIT-OPERATOR-ID
+                   CALL 'audtrl' USING WS-AUDIT-ENTRY
+                   END-CALL
+               END-IF
+           END-PERFORM.
+       END-5100-WRITE-AUDIT-ROWS.
+           EXIT.

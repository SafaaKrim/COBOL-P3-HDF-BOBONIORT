@@ -8,92 +8,36 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  SC-MENU-RETURN          PIC X(01).
+           88 MENU-RETURN-REQUESTED    VALUE 'Y' 'y'.
        01  SC-MODIFY-CONTRACT      PIC X(01).
+           88 MODIFY-CONTRACT-REQUESTED VALUE 'Y' 'y'.
+       01  SC-AS-OF-DATE           PIC X(10).
 
-       01  WS-REIM-NUM             PIC X(10).  
-       01  WS-CREATE-DATE.
-           03 WS-CD-YEAR           PIC X(04).
-           03 SEPARATOR1               PIC X(01).
-           03 WS-CD-MONTH          PIC X(02).
-           03 SEPARATOR2               PIC X(01).
-           03 WS-CD-DAY            PIC X(02).
-       01  WS-DOCTOR               PIC X(03). 
-       01  WS-PARMEDICAL           PIC X(03).      
-       01  WS-HOSPITAL             PIC X(03). 
-       01  WS-S-GLASSES            PIC X(03). 
-       01  WS-P-GLASSES            PIC X(03). 
-       01  WS-MOLAR                PIC X(03). 
-       01  WS-NON-MOLAR            PIC X(03). 
-       01  WS-DESCALINGS           PIC X(03).
+       01  WS-SCREEN-SWITCH        PIC X(01) VALUE 'N'.
+           88 WS-EXIT-SCREEN           VALUE 'Y'.
+
+           COPY 'reimb-ws.cpy'.
 
        01  WS-CUSTOMER-NAME        PIC X(45).
+       01  WS-COVERAGE-MSG         PIC X(30).
+       01  WS-TODAY                PIC X(21).
+       01  WS-TODAY-DATE           PIC X(10).
 
-       01  WS-CUSTOMER.
-           03 WS-CUS-UUID          PIC X(36).
-           03 WS-CUS-GENDER        PIC X(10).
-           03 WS-CUS-LASTNAME      PIC X(20).
-           03 WS-CUS-FIRSTNAME     PIC X(20).
-           03 WS-CUS-ADRESS1       PIC X(50).
-           03 WS-CUS-ADRESS2       PIC X(50).
-           03 WS-CUS-ZIPCODE       PIC X(15).
-           03 WS-CUS-TOWN          PIC X(30).
-           03 WS-CUS-COUNTRY       PIC X(20).
-           03 WS-CUS-PHONE	       PIC X(10).
-           03 WS-CUS-MAIL	       PIC X(50).
-           03 WS-CUS-BIRTH-DATE    PIC X(10).           
-           03 WS-CUS-DOCTOR	       PIC X(20).
-           03 WS-CUS-CODE-SECU     PIC 9(15).
-           03 WS-CUS-CODE-IBAN     PIC X(34).
-           03 WS-CUS-NBCHILDREN    PIC X(03).
-           03 WS-CUS-COUPLE        PIC X(05).
-           03 WS-CUS-CREATE-DATE   PIC X(10).
-           03 WS-CUS-UPDATE-DATE   PIC X(10).
-           03 WS-CUS-CLOSE-DATE    PIC X(10).
-           03 WS-CUS-ACTIVE	       PIC X(01).
+           COPY 'cust-ws.cpy'.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
        01  USERNAME PIC  X(05) VALUE 'cobol'.
        01  PASSWD   PIC  X(10) VALUE 'cbl85'.
-       
-       01  SQL-CUS-REIMBURSEMENT.
-           03 SQL-REIM-NUM    PIC X(10).
-           03 SQL-CREATE-DATE PIC X(10).
-           03 SQL-DOCTOR      PIC 9(03).
-           03 SQL-PARMEDICAL  PIC 9(03).
-           03 SQL-HOSPITAL    PIC 9(03).
-           03 SQL-S-GLASSES   PIC 9(03).
-           03 SQL-P-GLASSES   PIC 9(03).
-           03 SQL-MOLAR       PIC 9(03).   
-           03 SQL-NON-MOLAR   PIC 9(03).
-           03 SQL-DESCALINGS  PIC 9(03).
+
+           COPY 'reimb-sql.cpy'.
+       01  SQL-AS-OF-DATE PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
-       EXEC SQL INCLUDE SQLCA END-EXEC. 
+       EXEC SQL INCLUDE SQLCA END-EXEC.
 
        LINKAGE SECTION.
-       01  LK-CUSTOMER.
-           03 LK-CUS-UUID          PIC X(36).
-           03 LK-CUS-GENDER        PIC X(10).
-           03 LK-CUS-LASTNAME      PIC X(20).
-           03 LK-CUS-FIRSTNAME     PIC X(20).
-           03 LK-CUS-ADRESS1       PIC X(50).
-           03 LK-CUS-ADRESS2       PIC X(50).
-           03 LK-CUS-ZIPCODE       PIC X(15).
-           03 LK-CUS-TOWN          PIC X(30).
-           03 LK-CUS-COUNTRY       PIC X(20).
-           03 LK-CUS-PHONE	       PIC X(10).
-           03 LK-CUS-MAIL	       PIC X(50).
-           03 LK-CUS-BIRTH-DATE    PIC X(10).           
-           03 LK-CUS-DOCTOR	       PIC X(20).
-           03 LK-CUS-CODE-SECU     PIC 9(15).
-           03 LK-CUS-CODE-IBAN     PIC X(34).
-           03 LK-CUS-NBCHILDREN    PIC 9(03).
-           03 LK-CUS-COUPLE        PIC X(05).
-           03 LK-CUS-CREATE-DATE   PIC X(10).
-           03 LK-CUS-UPDATE-DATE   PIC X(10).
-           03 LK-CUS-CLOSE-DATE    PIC X(10).
-           03 LK-CUS-ACTIVE	       PIC X(01).  
-      
+           COPY 'cust-lk.cpy'.
+
        SCREEN SECTION.
            COPY 'screen-read-contract.cpy'.
       
@@ -112,11 +56,13 @@
            PERFORM 2000-SELECT-CONTRACT 
               THRU END-2000-SELECT-CONTRACT.
 
-           PERFORM 3000-START-FETCH 
+           PERFORM 3000-START-FETCH
               THRU END-3000-FETCH.
 
-           ACCEPT SCREEN-READ-CONTRACT.
-       0000-END-MAIN.  
+           PERFORM 4000-PROCESS-SCREEN-START
+              THRU END-4000-PROCESS-SCREEN
+              UNTIL WS-EXIT-SCREEN.
+       0000-END-MAIN.
            EXEC SQL COMMIT WORK END-EXEC.
            EXEC SQL DISCONNECT ALL END-EXEC.
            GOBACK.
@@ -129,12 +75,17 @@
            MOVE LK-CUSTOMER TO WS-CUSTOMER.
 
            STRING FUNCTION TRIM (WS-CUS-FIRSTNAME)
-                  SPACE 
+                  SPACE
                   FUNCTION TRIM (WS-CUS-LASTNAME)
-                  SPACE 
-                  WS-CUS-CODE-SECU 
-           DELIMITED BY SIZE 
-           INTO WS-CUSTOMER-NAME.  
+                  SPACE
+                  WS-CUS-CODE-SECU
+           DELIMITED BY SIZE
+           INTO WS-CUSTOMER-NAME.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           STRING WS-TODAY (1:4) '-' WS-TODAY (5:2) '-' WS-TODAY (7:2)
+               DELIMITED BY SIZE INTO WS-TODAY-DATE.
+           MOVE WS-TODAY-DATE TO SC-AS-OF-DATE.
        END-1000-PREPARE-SCREEN.
            EXIT.
 
@@ -155,6 +106,9 @@
                       REIMBURSEMENT_DESCALINGS
                FROM CUSTOMER_REIMBURSEMENT
                WHERE UUID_CUSTOMER = :WS-CUS-UUID
+                 AND EFFECTIVE_FROM <= :SQL-AS-OF-DATE
+                 AND (EFFECTIVE_TO IS NULL
+                      OR EFFECTIVE_TO > :SQL-AS-OF-DATE)
            END-EXEC.
        END-2000-SELECT-CONTRACT.
            EXIT.
@@ -162,22 +116,39 @@
       ******************************************************************
       ******************************************************************     
        3000-START-FETCH.
-           EXEC SQL  
-               OPEN CRSUUID  
+           IF SC-AS-OF-DATE = SPACES OR LOW-VALUES
+               MOVE WS-TODAY-DATE TO SC-AS-OF-DATE
+           END-IF.
+           MOVE SC-AS-OF-DATE TO SQL-AS-OF-DATE.
+
+           MOVE SPACES TO WS-REIM-NUM.
+           MOVE SPACES TO WS-CREATE-DATE.
+           MOVE SPACES TO WS-DOCTOR.
+           MOVE SPACES TO WS-PARMEDICAL.
+           MOVE SPACES TO WS-HOSPITAL.
+           MOVE SPACES TO WS-S-GLASSES.
+           MOVE SPACES TO WS-P-GLASSES.
+           MOVE SPACES TO WS-MOLAR.
+           MOVE SPACES TO WS-NON-MOLAR.
+           MOVE SPACES TO WS-DESCALINGS.
+           MOVE SPACES TO WS-COVERAGE-MSG.
+
+           EXEC SQL
+               OPEN CRSUUID
            END-EXEC.
 
            PERFORM UNTIL SQLCODE = 100
                EXEC SQL
                    FETCH CRSUUID
-                   INTO :SQL-REIM-NUM, 
-                        :SQL-CREATE-DATE, 
-                        :SQL-DOCTOR, 
-                        :SQL-PARMEDICAL, 
-                        :SQL-HOSPITAL, 
-                        :SQL-S-GLASSES, 
-                        :SQL-P-GLASSES, 
-                        :SQL-MOLAR, 
-                        :SQL-NON-MOLAR, 
+                   INTO :SQL-REIM-NUM,
+                        :SQL-CREATE-DATE,
+                        :SQL-DOCTOR,
+                        :SQL-PARMEDICAL,
+                        :SQL-HOSPITAL,
+                        :SQL-S-GLASSES,
+                        :SQL-P-GLASSES,
+                        :SQL-MOLAR,
+                        :SQL-NON-MOLAR,
                         :SQL-DESCALINGS
                END-EXEC
 
@@ -185,7 +156,8 @@
                    WHEN ZERO
                        PERFORM 3100-START-HANDLE THRU END-3100-HANDLE
                    WHEN 100
-                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                       MOVE 'NO COVERAGE AS OF THIS DATE'
+                           TO WS-COVERAGE-MSG
                    WHEN OTHER
                        DISPLAY 'ERROR FETCHING CURSOR CRSUUID:'
                        SPACE SQLCODE
@@ -202,8 +174,8 @@
       ****************************************************************** 
        3100-START-HANDLE.
            MOVE SQL-REIM-NUM    TO WS-REIM-NUM.
-           MOVE SQL-CREATE-DATE TO WS-CREATE-DATE. 
-           MOVE SQL-DOCTOR      TO WS-DOCTOR.     
+           MOVE SQL-CREATE-DATE TO WS-CREATE-DATE.
+           MOVE SQL-DOCTOR      TO WS-DOCTOR.
            MOVE SQL-PARMEDICAL  TO WS-PARMEDICAL.
            MOVE SQL-HOSPITAL    TO WS-HOSPITAL.
            MOVE SQL-S-GLASSES   TO WS-S-GLASSES
@@ -213,3 +185,40 @@
            MOVE SQL-DESCALINGS  TO WS-DESCALINGS.
        END-3100-HANDLE.
            EXIT.
+
+      ******************************************************************
+      *    [RD] Affiche l'écran et route vers RETOUR MENU ou MODIFY.   *
+      ******************************************************************
+       4000-PROCESS-SCREEN-START.
+           MOVE SPACES TO SC-MENU-RETURN.
+           MOVE SPACES TO SC-MODIFY-CONTRACT.
+
+           ACCEPT SCREEN-READ-CONTRACT.
+
+           PERFORM 3000-START-FETCH
+              THRU END-3000-FETCH.
+
+           EVALUATE TRUE
+               WHEN MODIFY-CONTRACT-REQUESTED
+                   PERFORM 5000-CALL-MODIFY-START
+                      THRU END-5000-CALL-MODIFY
+               WHEN MENU-RETURN-REQUESTED
+                   SET WS-EXIT-SCREEN TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       END-4000-PROCESS-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Lance la transaction MODIFY-CONTRACT puis rafraîchit   *
+      *    l'écran avec les plafonds éventuellement mis à jour.        *
+      ******************************************************************
+       5000-CALL-MODIFY-START.
+           CALL 'modcont' USING LK-CUSTOMER
+           END-CALL.
+
+           PERFORM 3000-START-FETCH
+              THRU END-3000-FETCH.
+       END-5000-CALL-MODIFY.
+           EXIT.

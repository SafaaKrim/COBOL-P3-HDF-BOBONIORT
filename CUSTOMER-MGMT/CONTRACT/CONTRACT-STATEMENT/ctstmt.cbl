@@ -0,0 +1,260 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ctstmt.
+       AUTHOR. Martial.
+
+      ******************************************************************
+      *    Produces a printable reimbursement statement for one        *
+      *    customer: identity block plus the full breakdown of         *
+      *    CUSTOMER_REIMBURSEMENT ceilings, so members/doctors offices *
+      *    calling in can be handed written proof of coverage. Uses    *
+      *    the same UUID_CUSTOMER lookup as READ-CONTRACT's            *
+      *    2000-SELECT-CONTRACT.                                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO WS-PRINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRINT-PATH            PIC X(100) VALUE 'ctstmt.prt'.
+       01  WS-PRINT-STATUS          PIC X(02) VALUE SPACES.
+
+           COPY 'reimb-ws.cpy'.
+
+       01  WS-CUSTOMER-NAME         PIC X(45).
+
+           COPY 'cust-ws.cpy'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC X(05) VALUE 'cobol'.
+       01  PASSWD   PIC X(10) VALUE 'cbl85'.
+
+           COPY 'reimb-sql.cpy'.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+           COPY 'cust-lk.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER.
+
+       0000-START-MAIN.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           OPEN OUTPUT PRINT-FILE.
+
+           PERFORM 1000-PREPARE-START
+              THRU END-1000-PREPARE-START.
+
+           PERFORM 2000-SELECT-CONTRACT
+              THRU END-2000-SELECT-CONTRACT.
+
+           PERFORM 3000-START-FETCH
+              THRU END-3000-FETCH.
+
+           CLOSE PRINT-FILE.
+       0000-END-MAIN.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Déplace le Customer de la linkage vers celui de la WS  *
+      *    et créer un STRIN Nom Prénom NumSécu pour l'en-tête.        *
+      ******************************************************************
+       1000-PREPARE-START.
+           MOVE LK-CUSTOMER TO WS-CUSTOMER.
+
+           STRING FUNCTION TRIM (WS-CUS-FIRSTNAME)
+                  SPACE
+                  FUNCTION TRIM (WS-CUS-LASTNAME)
+                  SPACE
+                  WS-CUS-CODE-SECU
+           DELIMITED BY SIZE
+           INTO WS-CUSTOMER-NAME.
+       END-1000-PREPARE-START.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       2000-SELECT-CONTRACT.
+           EXEC SQL
+               DECLARE CRSSTMT CURSOR FOR
+               SELECT REIMBURSEMENT_NUM,
+                      REIMBURSEMENT_CREATE_DATE,
+                      REIMBURSEMENT_DOCTOR,
+                      REIMBURSEMENT_PARMEDICAL,
+                      REIMBURSEMENT_HOSPITAL,
+                      REIMBURSEMENT_SINGLE_GLASSES,
+                      REIMBURSEMENT_PROGRESSIVE_GLASSES,
+                      REIMBURSEMENT_MOLAR_CROWNS,
+                      REIMBURSEMENT_NON_MOLAR_CROWNS,
+                      REIMBURSEMENT_DESCALINGS
+               FROM CUSTOMER_REIMBURSEMENT
+               WHERE UUID_CUSTOMER = :WS-CUS-UUID
+                 AND EFFECTIVE_TO IS NULL
+           END-EXEC.
+       END-2000-SELECT-CONTRACT.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       3000-START-FETCH.
+           PERFORM 4000-PRINT-HEADER
+              THRU END-4000-PRINT-HEADER.
+
+           EXEC SQL
+               OPEN CRSSTMT
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSSTMT
+                   INTO :SQL-REIM-NUM,
+                        :SQL-CREATE-DATE,
+                        :SQL-DOCTOR,
+                        :SQL-PARMEDICAL,
+                        :SQL-HOSPITAL,
+                        :SQL-S-GLASSES,
+                        :SQL-P-GLASSES,
+                        :SQL-MOLAR,
+                        :SQL-NON-MOLAR,
+                        :SQL-DESCALINGS
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 3100-START-HANDLE THRU END-3100-HANDLE
+                       PERFORM 4100-PRINT-BODY THRU END-4100-PRINT-BODY
+                   WHEN 100
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSSTMT:'
+                       SPACE SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSSTMT
+           END-EXEC.
+       END-3000-FETCH.
+           EXIT.
+
+      ******************************************************************
+      ******************************************************************
+       3100-START-HANDLE.
+           MOVE SQL-REIM-NUM    TO WS-REIM-NUM.
+           MOVE SQL-CREATE-DATE TO WS-CREATE-DATE.
+           MOVE SQL-DOCTOR      TO WS-DOCTOR.
+           MOVE SQL-PARMEDICAL  TO WS-PARMEDICAL.
+           MOVE SQL-HOSPITAL    TO WS-HOSPITAL.
+           MOVE SQL-S-GLASSES   TO WS-S-GLASSES.
+           MOVE SQL-P-GLASSES   TO WS-P-GLASSES.
+           MOVE SQL-MOLAR       TO WS-MOLAR.
+           MOVE SQL-NON-MOLAR   TO WS-NON-MOLAR.
+           MOVE SQL-DESCALINGS  TO WS-DESCALINGS.
+       END-3100-HANDLE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] En-tête du relevé : identité du client.                *
+      ******************************************************************
+       4000-PRINT-HEADER.
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'REIMBURSEMENT STATEMENT FOR ' WS-CUSTOMER-NAME
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'ADDRESS    : ' FUNCTION TRIM (WS-CUS-ADRESS1)
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING FUNCTION TRIM (WS-CUS-ZIPCODE) SPACE
+                  FUNCTION TRIM (WS-CUS-TOWN) SPACE
+                  FUNCTION TRIM (WS-CUS-COUNTRY)
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+       END-4000-PRINT-HEADER.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Corps du relevé : un plafond par catégorie.            *
+      ******************************************************************
+       4100-PRINT-BODY.
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'REIMBURSEMENT NUM  : ' WS-REIM-NUM
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'CREATED ON         : ' WS-CD-YEAR '-'
+                  WS-CD-MONTH '-' WS-CD-DAY
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'DOCTOR              : ' WS-DOCTOR
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'PARMEDICAL          : ' WS-PARMEDICAL
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'HOSPITAL            : ' WS-HOSPITAL
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'SINGLE GLASSES      : ' WS-S-GLASSES
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'PROGRESSIVE GLASSES : ' WS-P-GLASSES
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'MOLAR CROWNS        : ' WS-MOLAR
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'NON MOLAR CROWNS    : ' WS-NON-MOLAR
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'DESCALINGS          : ' WS-DESCALINGS
+               DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+       END-4100-PRINT-BODY.
+           EXIT.
